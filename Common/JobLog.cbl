@@ -0,0 +1,53 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. JobLog as "JobLog".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select jobLogFile assign
+               "C:\DataFiles\JobRunLog.dat"
+                   organization line sequential.
+
+       data division.
+       file section.
+       FD jobLogFile.
+       01 JobLogRec.
+           03 jl-Date          pic 9(8).
+           03 filler           pic x value space.
+           03 jl-Time          pic 9(6).
+           03 filler           pic x value space.
+           03 jl-Program       pic x(12).
+           03 filler           pic x value space.
+           03 jl-Event         pic x(10).
+           03 filler           pic x value space.
+           03 jl-RecordCount   pic 9(6).
+           03 filler           pic x value space.
+           03 jl-Status        pic x(20).
+
+       linkage section.
+       01 JobProgram      pic x(12).
+       01 JobEvent        pic x(10).
+       01 JobRecordCount  pic 9(6).
+       01 JobStatus       pic x(20).
+
+       procedure division using JobProgram, JobEvent, JobRecordCount,
+               JobStatus.
+       prog.
+           open extend jobLogFile.
+           accept jl-Date from date YYYYMMDD.
+           accept jl-Time from time.
+           move JobProgram to jl-Program.
+           move JobEvent to jl-Event.
+           move JobRecordCount to jl-RecordCount.
+           move JobStatus to jl-Status.
+           write JobLogRec.
+           close jobLogFile.
+           goback.
+
+       end program JobLog.
