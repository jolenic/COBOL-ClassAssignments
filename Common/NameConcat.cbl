@@ -0,0 +1,32 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. NameConcat as "NameConcat".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+
+       data division.
+       linkage section.
+       01 Surname       pic x(30).
+       01 Initials      pic x(4).
+       01 GivenName     pic x(30).
+       01 FullName      pic x(70).
+
+       procedure division using Surname, Initials, GivenName,
+               FullName.
+       prog.
+           move spaces to FullName.
+           string Surname delimited by space
+                   ", " delimited by size
+                   Initials delimited by space
+                   " " delimited by size
+                   GivenName delimited by size
+               into FullName
+           end-string.
+           goback.
+
+       end program NameConcat.
