@@ -0,0 +1,119 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. JobHistoryReport as "JobHistoryReport".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select jobLogFile assign
+               "C:\DataFiles\JobRunLog.dat"
+                   organization line sequential.
+               select jobHistoryReport assign
+               "C:\DataFiles\JobHistory.rpt"
+                   organization line sequential.
+
+       data division.
+       file section.
+       FD jobLogFile.
+       01 JobLogRec.
+           03 jl-Date          pic 9(8).
+           03 filler           pic x value space.
+           03 jl-Time          pic 9(6).
+           03 filler           pic x value space.
+           03 jl-Program       pic x(12).
+           03 filler           pic x value space.
+           03 jl-Event         pic x(10).
+           03 filler           pic x value space.
+           03 jl-RecordCount   pic 9(6).
+           03 filler           pic x value space.
+           03 jl-Status        pic x(20).
+
+       FD jobHistoryReport.
+       01 JobHistoryLine     pic x(90).
+
+       working-storage section.
+       01 ws-eof                pic x value "N".
+           88 end-of-file              value "Y".
+       01 ws-heading.
+           03 filler pic x(10) value "DATE".
+           03 filler pic x(2)  value spaces.
+           03 filler pic x(8)  value "TIME".
+           03 filler pic x(4)  value spaces.
+           03 filler pic x(12) value "PROGRAM".
+           03 filler pic x(2)  value spaces.
+           03 filler pic x(10) value "EVENT".
+           03 filler pic x(2)  value spaces.
+           03 filler pic x(6)  value "COUNT".
+           03 filler pic x(2)  value spaces.
+           03 filler pic x(20) value "STATUS".
+       01 ws-detail-line.
+           03 wsd-date.
+               05 wsd-year     pic 9(4).
+               05 filler       pic x value "-".
+               05 wsd-month    pic 9(2).
+               05 filler       pic x value "-".
+               05 wsd-day      pic 9(2).
+           03 filler           pic x(2) value spaces.
+           03 wsd-time.
+               05 wsd-hour     pic 9(2).
+               05 filler       pic x value ":".
+               05 wsd-minute   pic 9(2).
+               05 filler       pic x value ":".
+               05 wsd-second   pic 9(2).
+           03 filler           pic x(4) value spaces.
+           03 wsd-program      pic x(12).
+           03 filler           pic x(2) value spaces.
+           03 wsd-event        pic x(10).
+           03 filler           pic x(2) value spaces.
+           03 wsd-count        pic Z(5)9.
+           03 filler           pic x(2) value spaces.
+           03 wsd-status       pic x(20).
+       01 ws-entry-count        pic 9(6) value 0.
+
+       procedure division.
+       prog.
+           perform init-para.
+           perform process-rec until end-of-file.
+           perform end-para.
+
+       init-para.
+           open input jobLogFile.
+           open output jobHistoryReport.
+           write JobHistoryLine from ws-heading.
+           perform read-file.
+
+       read-file.
+           read jobLogFile
+               at end
+                   set end-of-file to true
+               not at end
+                   continue
+           end-read.
+
+       process-rec.
+           move jl-Date(1:4) to wsd-year.
+           move jl-Date(5:2) to wsd-month.
+           move jl-Date(7:2) to wsd-day.
+           move jl-Time(1:2) to wsd-hour.
+           move jl-Time(3:2) to wsd-minute.
+           move jl-Time(5:2) to wsd-second.
+           move jl-Program to wsd-program.
+           move jl-Event to wsd-event.
+           move jl-RecordCount to wsd-count.
+           move jl-Status to wsd-status.
+           write JobHistoryLine from ws-detail-line.
+           add 1 to ws-entry-count.
+           perform read-file.
+
+       end-para.
+           close jobLogFile.
+           close jobHistoryReport.
+           display "JOB HISTORY ENTRIES WRITTEN: " ws-entry-count.
+           stop run.
+
+       end program JobHistoryReport.
