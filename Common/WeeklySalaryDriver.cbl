@@ -0,0 +1,74 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. WeeklySalaryDriver as "WeeklySalaryDriver".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select weeklySalaryData assign
+               "C:\DataFiles\Assignment#6_WeeklySalaryDataFile.dat"
+                   organization line sequential
+                   file status is ws-input-status.
+
+       data division.
+       file section.
+       FD weeklySalaryData.
+       01 WeeklySalaryDataRec        pic x(200).
+
+       working-storage section.
+       01 ws-input-status        pic xx.
+       01 ws-input-ok            pic x value "N".
+           88 input-file-ok             value "Y".
+       01 ws-joblog-count        pic 9(6) value 0.
+       01 ws-joblog-program      pic x(12) value "WeeklyDriver".
+       01 ws-joblog-event        pic x(10).
+       01 ws-joblog-status       pic x(20).
+
+       procedure division.
+       prog.
+           move "START" to ws-joblog-event.
+           move "IN PROGRESS" to ws-joblog-status.
+           call "JobLog" using ws-joblog-program, ws-joblog-event,
+               ws-joblog-count, ws-joblog-status.
+           perform check-input-file.
+           if input-file-ok
+               move "STEP" to ws-joblog-event
+               move "CALLING ASSIGNMENT6" to ws-joblog-status
+               call "JobLog" using ws-joblog-program, ws-joblog-event,
+                   ws-joblog-count, ws-joblog-status
+               call "Assignment6"
+               move "END" to ws-joblog-event
+               move "COMPLETED" to ws-joblog-status
+               call "JobLog" using ws-joblog-program, ws-joblog-event,
+                   ws-joblog-count, ws-joblog-status
+               stop run
+           else
+               display "*** WEEKLY SALARY RUN HALTED ***"
+               display "WeeklySalaryDataFile.dat IS MISSING OR EMPTY"
+               move "END" to ws-joblog-event
+               move "HALTED - BAD INPUT" to ws-joblog-status
+               call "JobLog" using ws-joblog-program, ws-joblog-event,
+                   ws-joblog-count, ws-joblog-status
+               stop run
+           end-if.
+
+       check-input-file.
+           open input weeklySalaryData.
+           if ws-input-status = "00"
+               read weeklySalaryData
+                   at end
+                       move "N" to ws-input-ok
+                   not at end
+                       move "Y" to ws-input-ok
+               end-read
+               close weeklySalaryData
+           else
+               move "N" to ws-input-ok
+           end-if.
+
+       end program WeeklySalaryDriver.
