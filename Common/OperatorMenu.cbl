@@ -0,0 +1,45 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. OperatorMenu as "OperatorMenu".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 ws-choice          pic 9 value 0.
+
+       procedure division.
+       prog.
+           display " ".
+           display "1 = Weekly Salary Run".
+           display "2 = Temperature Averages".
+           display "3 = Multiplication Table".
+           display "4 = Number Averaging Utility".
+           display "5 = Employee Master Maintenance".
+           display "0 = Exit".
+           display "Enter your choice: ".
+           accept ws-choice.
+           evaluate ws-choice
+               when 1
+                   call "WeeklySalaryDriver"
+               when 2
+                   call "Program5"
+               when 3
+                   call "Exercise3"
+               when 4
+                   call "Assignment4"
+               when 5
+                   call "EmployeeLoad"
+               when 0
+                   display "Goodbye!"
+               when other
+                   display "Invalid choice, please try again."
+           end-evaluate.
+           stop run.
+
+       end program OperatorMenu.
