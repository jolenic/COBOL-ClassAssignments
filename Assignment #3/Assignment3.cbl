@@ -1,30 +1,378 @@
-       program-id. Assignment3 as "Assignment3".
-
-       environment division.
-       configuration section.
-
-       data division.
-       file section.
-       FD StudentFile.
-       01 StudentInfo.
-           03 StudentId        PIC 9(9).
-           03 StudentName.
-               05 Surname      PIC X(30).
-               05 Initials     PIC X(4).
-               05 GivenName    PIC X(30).
-           03 DateOfBirth.
-               05 BirthYear    PIC 9(4).
-               05 BirthMonth   PIC 9(2).
-               05 BirthDay     PIC 9(2).
-           03 ProgramCode      PIC X(3).
-           03 Gender           PIC A(1).
-           
-       
-       working-storage section.
-
-       procedure division.
-
-
-           goback.
-
-       end program Assignment3.
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. Assignment3 as "Assignment3".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select StudentFile assign
+               "C:\DataFiles\StudentFile.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is StudentId
+                   file status is ws-student-status.
+               select RosterReport assign
+               "C:\DataFiles\RosterReport.rpt"
+                   organization line sequential.
+               select sortWorkFile assign
+               "C:\DataFiles\Assignment3_Sort.dat".
+               select sortedStudentFile assign
+               "C:\DataFiles\Assignment3_Sorted.dat"
+                   organization line sequential.
+               select paramFile assign
+               "C:\DataFiles\Assignment3_Params.dat"
+                   organization line sequential
+                   file status is ws-param-status.
+               select programMaster assign
+               "C:\DataFiles\Assignment3_ProgramMaster.dat"
+                   organization line sequential
+                   file status is ws-progmast-status.
+               select ageExceptions assign
+               "C:\DataFiles\AgeExceptions.rpt"
+                   organization line sequential.
+               select programXref assign
+               "C:\DataFiles\ProgramCrossReference.rpt"
+                   organization line sequential.
+               select genderDemographics assign
+               "C:\DataFiles\GenderDemographics.rpt"
+                   organization line sequential.
+
+       data division.
+       file section.
+       FD StudentFile.
+       01 StudentInfo.
+           03 StudentId        PIC 9(9).
+           03 StudentName.
+               05 Surname      PIC X(30).
+               05 Initials     PIC X(4).
+               05 GivenName    PIC X(30).
+           03 DateOfBirth.
+               05 BirthYear    PIC 9(4).
+               05 BirthMonth   PIC 9(2).
+               05 BirthDay     PIC 9(2).
+           03 ProgramCode      PIC X(3).
+           03 Gender           PIC A(1).
+
+       SD sortWorkFile.
+       01 SortStudentInfo.
+           03 SortStudentId        PIC 9(9).
+           03 SortStudentName.
+               05 SortSurname      PIC X(30).
+               05 SortInitials     PIC X(4).
+               05 SortGivenName    PIC X(30).
+           03 SortDateOfBirth.
+               05 SortBirthYear    PIC 9(4).
+               05 SortBirthMonth   PIC 9(2).
+               05 SortBirthDay     PIC 9(2).
+           03 SortProgramCode      PIC X(3).
+           03 SortGender           PIC A(1).
+
+       FD sortedStudentFile.
+       01 SortedStudentInfo.
+           03 SortedStudentId        PIC 9(9).
+           03 SortedStudentName.
+               05 SortedSurname      PIC X(30).
+               05 SortedInitials     PIC X(4).
+               05 SortedGivenName    PIC X(30).
+           03 SortedDateOfBirth.
+               05 SortedBirthYear    PIC 9(4).
+               05 SortedBirthMonth   PIC 9(2).
+               05 SortedBirthDay     PIC 9(2).
+           03 SortedProgramCode      PIC X(3).
+           03 SortedGender           PIC A(1).
+
+       FD RosterReport.
+       01 RosterLine               pic x(80).
+
+       FD paramFile.
+       01 ParamRecord.
+           03 param-EnrollmentDate  pic x(8).
+
+       FD programMaster.
+       01 ProgramMasterRec.
+           03 pm-ProgramCode        pic x(3).
+           03 pm-MinAge             pic 9(2).
+           03 pm-ProgramName        pic x(30).
+           03 pm-Department         pic x(20).
+
+       FD ageExceptions.
+       01 AgeExceptionRec.
+           03 ae-StudentId          pic 9(9).
+           03 filler                pic x(2) value spaces.
+           03 ae-Name               pic x(40).
+           03 filler                pic x(2) value spaces.
+           03 ae-ProgramCode        pic x(3).
+           03 filler                pic x(2) value spaces.
+           03 ae-Age                pic Z9.
+           03 filler                pic x(1) value spaces.
+           03 ae-MinAge             pic Z9.
+           03 filler                pic x(2) value spaces.
+           03 ae-message            pic x(16) value
+               "UNDER MIN AGE".
+
+       FD programXref.
+       01 ProgramXrefRec.
+           03 px-ProgramCode        pic x(3).
+           03 filler                pic x(3) value spaces.
+           03 px-ProgramName        pic x(30).
+           03 filler                pic x(2) value spaces.
+           03 px-Department         pic x(20).
+           03 filler                pic x(2) value spaces.
+           03 px-EnrollCount        pic Z(4)9.
+
+       FD genderDemographics.
+       01 GenderDemographicsRec.
+           03 gd-ProgramCode        pic x(3).
+           03 filler                pic x(3) value spaces.
+           03 gd-ProgramName        pic x(30).
+           03 filler                pic x(2) value spaces.
+           03 gd-MaleCount          pic Z(4)9.
+           03 filler                pic x(2) value spaces.
+           03 gd-FemaleCount        pic Z(4)9.
+           03 filler                pic x(2) value spaces.
+           03 gd-OtherCount         pic Z(4)9.
+           03 filler                pic x(2) value spaces.
+           03 gd-TotalCount         pic Z(4)9.
+
+       working-storage section.
+       01 ws-eof                pic 9(4) value 0.
+           88 end-of-file               value 1.
+       01 ws-current-program    pic x(3) value spaces.
+       01 ws-first-heading      pic x(1) value "Y".
+           88 first-heading             value "Y".
+
+       01 ws-roster-heading.
+           03 filler            pic x(15) value "PROGRAM CODE: ".
+           03 wsr-ProgramCode   pic x(3).
+           03 filler            pic x(62) value spaces.
+       01 ws-roster-column-heads.
+           03 filler pic x(11) value "StudentId  ".
+           03 filler pic x(42) value
+               "Name                                    ".
+           03 filler pic x(12) value "DateOfBirth ".
+           03 filler pic x(15) value "Gender".
+       01 ws-roster-detail.
+           03 wsr-StudentId     pic 9(9).
+           03 filler            pic x(2) value spaces.
+           03 wsr-Name          pic x(40).
+           03 filler            pic x(2) value spaces.
+           03 wsr-DOB           pic x(10).
+           03 filler            pic x(2) value spaces.
+           03 wsr-Gender        pic x(1).
+           03 filler            pic x(14) value spaces.
+       01 ws-dob-display.
+           03 wsd-year          pic 9(4).
+           03 filler            pic x value "-".
+           03 wsd-month         pic 9(2).
+           03 filler            pic x value "-".
+           03 wsd-day           pic 9(2).
+       01 blank-line             pic x value " ".
+       01 ws-full-name-work      pic x(70).
+
+       01 ws-param-status        pic x(2).
+       01 ws-progmast-status     pic x(2).
+       01 ws-student-status      pic x(2).
+       01 ws-enrollment-date     pic x(8) value "20210301".
+       01 ws-enrollment-date-num redefines ws-enrollment-date.
+           03 ws-enroll-year        pic 9(4).
+           03 ws-enroll-month       pic 9(2).
+           03 ws-enroll-day         pic 9(2).
+       01 ws-default-min-age     pic 9(2) value 16.
+       01 ws-age                 pic 9(2).
+       01 ws-min-age             pic 9(2).
+       01 ws-age-exception-count pic 9(4) value 0.
+       01 program-min-age-table.
+           03 pma-entry occurs 20 times indexed by pma-idx.
+               05 pma-ProgramCode   pic x(3).
+               05 pma-MinAge        pic 9(2).
+               05 pma-ProgramName   pic x(30).
+               05 pma-Department    pic x(20).
+               05 pma-EnrollCount   pic 9(6) comp value 0.
+               05 pma-MaleCount     pic 9(6) comp value 0.
+               05 pma-FemaleCount   pic 9(6) comp value 0.
+               05 pma-OtherCount    pic 9(6) comp value 0.
+       01 pma-count               pic 9(4) comp value 0.
+       01 ws-unmatched-program-count pic 9(6) comp value 0.
+
+       procedure division.
+       prog.
+           perform init-para.
+           perform process-rec until end-of-file.
+           perform end-para.
+
+       init-para.
+           perform read-params.
+           perform load-program-master.
+           perform sort-students.
+           open input sortedStudentFile.
+           open output RosterReport.
+           open output ageExceptions.
+           perform read-file.
+
+       read-params.
+           open input paramFile.
+           if ws-param-status = "00"
+               read paramFile
+                   at end
+                       display "PARAMETER FILE EMPTY - USING DEFAULTS"
+                   not at end
+                       move param-EnrollmentDate to ws-enrollment-date
+               end-read
+               close paramFile
+           else
+               display "PARAMETER FILE NOT FOUND - USING DEFAULTS"
+           end-if.
+
+       load-program-master.
+           open input programMaster.
+           if ws-progmast-status = "00"
+               perform load-one-program-master
+                   until ws-progmast-status not = "00"
+               close programMaster
+           else
+               display "PROGRAM MASTER FILE NOT FOUND"
+           end-if.
+
+       load-one-program-master.
+           read programMaster
+               at end
+                   continue
+               not at end
+                   add 1 to pma-count
+                   set pma-idx to pma-count
+                   move pm-ProgramCode to pma-ProgramCode(pma-idx)
+                   move pm-MinAge to pma-MinAge(pma-idx)
+                   move pm-ProgramName to pma-ProgramName(pma-idx)
+                   move pm-Department to pma-Department(pma-idx)
+                   move zero to pma-EnrollCount(pma-idx)
+                   move zero to pma-MaleCount(pma-idx)
+                   move zero to pma-FemaleCount(pma-idx)
+                   move zero to pma-OtherCount(pma-idx)
+           end-read.
+
+       sort-students.
+           sort sortWorkFile
+               on ascending key SortProgramCode
+               on ascending key SortSurname
+               using StudentFile
+               giving sortedStudentFile.
+
+       process-rec.
+           if SortedProgramCode not = ws-current-program
+               perform print-program-heading
+               move SortedProgramCode to ws-current-program
+           end-if
+           perform print-detail-line
+           perform check-age
+           perform read-file.
+
+       read-file.
+           read sortedStudentFile
+               at end
+                   set end-of-file to true
+               not at end
+                   continue
+           end-read.
+
+       print-program-heading.
+           if not first-heading
+               write RosterLine from blank-line
+           end-if.
+           move "N" to ws-first-heading.
+           move SortedProgramCode to wsr-ProgramCode.
+           write RosterLine from ws-roster-heading.
+           write RosterLine from ws-roster-column-heads.
+
+       print-detail-line.
+           move SortedStudentId to wsr-StudentId.
+           call "NameConcat" using SortedSurname, SortedInitials,
+               SortedGivenName, ws-full-name-work.
+           move ws-full-name-work to wsr-Name.
+           move SortedBirthYear to wsd-year.
+           move SortedBirthMonth to wsd-month.
+           move SortedBirthDay to wsd-day.
+           move ws-dob-display to wsr-DOB.
+           move SortedGender to wsr-Gender.
+           write RosterLine from ws-roster-detail.
+
+       check-age.
+           compute ws-age = ws-enroll-year - SortedBirthYear.
+           if SortedBirthMonth > ws-enroll-month
+               or (SortedBirthMonth = ws-enroll-month
+                   and SortedBirthDay > ws-enroll-day)
+               subtract 1 from ws-age
+           end-if.
+           perform find-program-min-age.
+           if pma-idx > pma-count
+               move ws-default-min-age to ws-min-age
+               add 1 to ws-unmatched-program-count
+           else
+               move pma-MinAge(pma-idx) to ws-min-age
+               add 1 to pma-EnrollCount(pma-idx)
+               evaluate SortedGender
+                   when "M"
+                       add 1 to pma-MaleCount(pma-idx)
+                   when "F"
+                       add 1 to pma-FemaleCount(pma-idx)
+                   when other
+                       add 1 to pma-OtherCount(pma-idx)
+               end-evaluate
+           end-if.
+           if ws-age < ws-min-age
+               move SortedStudentId to ae-StudentId
+               move wsr-Name to ae-Name
+               move SortedProgramCode to ae-ProgramCode
+               move ws-age to ae-Age
+               move ws-min-age to ae-MinAge
+               write AgeExceptionRec
+               add 1 to ws-age-exception-count
+           end-if.
+
+       find-program-min-age.
+           set pma-idx to 1.
+           search pma-entry
+               at end
+                   continue
+               when pma-ProgramCode(pma-idx) = SortedProgramCode
+                   continue
+           end-search.
+
+       end-para.
+           close sortedStudentFile.
+           close RosterReport.
+           close ageExceptions.
+           open output programXref.
+           perform write-program-xref-line varying pma-idx from 1
+               by 1 until pma-idx > pma-count.
+           close programXref.
+           open output genderDemographics.
+           perform write-gender-demographics-line
+               varying pma-idx from 1 by 1 until pma-idx > pma-count.
+           close genderDemographics.
+           display "AGE EXCEPTIONS WRITTEN: " ws-age-exception-count.
+           display "UNMATCHED PROGRAM CODES: "
+               ws-unmatched-program-count.
+           stop run.
+
+       write-program-xref-line.
+           move pma-ProgramCode(pma-idx) to px-ProgramCode.
+           move pma-ProgramName(pma-idx) to px-ProgramName.
+           move pma-Department(pma-idx) to px-Department.
+           move pma-EnrollCount(pma-idx) to px-EnrollCount.
+           write ProgramXrefRec.
+
+       write-gender-demographics-line.
+           move pma-ProgramCode(pma-idx) to gd-ProgramCode.
+           move pma-ProgramName(pma-idx) to gd-ProgramName.
+           move pma-MaleCount(pma-idx) to gd-MaleCount.
+           move pma-FemaleCount(pma-idx) to gd-FemaleCount.
+           move pma-OtherCount(pma-idx) to gd-OtherCount.
+           move pma-EnrollCount(pma-idx) to gd-TotalCount.
+           write GenderDemographicsRec.
+
+       end program Assignment3.
