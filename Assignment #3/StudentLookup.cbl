@@ -0,0 +1,77 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. StudentLookup as "StudentLookup".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select StudentFile assign
+               "C:\DataFiles\StudentFile.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is StudentId
+                   file status is ws-student-status.
+
+       data division.
+       file section.
+       FD StudentFile.
+       01 StudentInfo.
+           03 StudentId        PIC 9(9).
+           03 StudentName.
+               05 Surname      PIC X(30).
+               05 Initials     PIC X(4).
+               05 GivenName    PIC X(30).
+           03 DateOfBirth.
+               05 BirthYear    PIC 9(4).
+               05 BirthMonth   PIC 9(2).
+               05 BirthDay     PIC 9(2).
+           03 ProgramCode      PIC X(3).
+           03 Gender           PIC A(1).
+
+       working-storage section.
+       01 ws-student-status     pic x(2).
+       01 ws-lookup-id          pic 9(9).
+       01 ws-continue           pic x(1) value "Y".
+           88 keep-looking            value "Y".
+
+       procedure division.
+       prog.
+           open input StudentFile.
+           if ws-student-status not = "00"
+               display "STUDENT FILE NOT FOUND"
+           else
+               perform lookup-one until not keep-looking
+               close StudentFile
+           end-if.
+           stop run.
+
+       lookup-one.
+           display "Enter Student ID to look up (0 to quit): ".
+           accept ws-lookup-id.
+           if ws-lookup-id = 0
+               move "N" to ws-continue
+           else
+               move ws-lookup-id to StudentId
+               read StudentFile
+                   invalid key
+                       display "STUDENT NOT FOUND: " ws-lookup-id
+                   not invalid key
+                       perform display-student
+               end-read
+           end-if.
+
+       display-student.
+           display "StudentId : " StudentId.
+           display "Name      : " GivenName " " Initials " "
+               Surname.
+           display "DateOfBirth: " BirthYear "-" BirthMonth "-"
+               BirthDay.
+           display "ProgramCode: " ProgramCode.
+           display "Gender    : " Gender.
+
+       end program StudentLookup.
