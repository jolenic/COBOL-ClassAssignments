@@ -0,0 +1,200 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. StudentLoad as "StudentLoad".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select StudentInput assign
+               "C:\DataFiles\StudentInput.dat"
+                   organization line sequential.
+               select sortWorkFile assign
+               "C:\DataFiles\StudentLoad_Sort.dat".
+               select sortedInput assign
+               "C:\DataFiles\StudentLoad_Sorted.dat"
+                   organization line sequential.
+               select StudentFile assign
+               "C:\DataFiles\StudentFile.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is StudentId
+                   file status is ws-student-status.
+               select duplicateExceptions assign
+               "C:\DataFiles\DuplicateStudentIds.rpt"
+                   organization line sequential.
+
+       data division.
+       file section.
+       FD StudentInput.
+       01 StudentInputRec.
+           03 InputStudentId       PIC 9(9).
+           03 InputStudentName.
+               05 InputSurname     PIC X(30).
+               05 InputInitials    PIC X(4).
+               05 InputGivenName   PIC X(30).
+           03 InputDateOfBirth.
+               05 InputBirthYear   PIC 9(4).
+               05 InputBirthMonth  PIC 9(2).
+               05 InputBirthDay    PIC 9(2).
+           03 InputProgramCode     PIC X(3).
+           03 InputGender          PIC A(1).
+
+       SD sortWorkFile.
+       01 SortInputRec.
+           03 SortInputStudentId   PIC 9(9).
+           03 SortInputStudentName.
+               05 SortInputSurname     PIC X(30).
+               05 SortInputInitials    PIC X(4).
+               05 SortInputGivenName   PIC X(30).
+           03 SortInputDateOfBirth.
+               05 SortInputBirthYear   PIC 9(4).
+               05 SortInputBirthMonth  PIC 9(2).
+               05 SortInputBirthDay    PIC 9(2).
+           03 SortInputProgramCode     PIC X(3).
+           03 SortInputGender          PIC A(1).
+
+       FD sortedInput.
+       01 SortedInputRec.
+           03 SortedInputStudentId PIC 9(9).
+           03 SortedInputStudentName.
+               05 SortedInputSurname     PIC X(30).
+               05 SortedInputInitials    PIC X(4).
+               05 SortedInputGivenName   PIC X(30).
+           03 SortedInputDateOfBirth.
+               05 SortedInputBirthYear   PIC 9(4).
+               05 SortedInputBirthMonth  PIC 9(2).
+               05 SortedInputBirthDay    PIC 9(2).
+           03 SortedInputProgramCode     PIC X(3).
+           03 SortedInputGender          PIC A(1).
+
+       FD StudentFile.
+       01 StudentInfo.
+           03 StudentId        PIC 9(9).
+           03 StudentName.
+               05 Surname      PIC X(30).
+               05 Initials     PIC X(4).
+               05 GivenName    PIC X(30).
+           03 DateOfBirth.
+               05 BirthYear    PIC 9(4).
+               05 BirthMonth   PIC 9(2).
+               05 BirthDay     PIC 9(2).
+           03 ProgramCode      PIC X(3).
+           03 Gender           PIC A(1).
+
+       FD duplicateExceptions.
+       01 DuplicateExceptionRec.
+           03 de-StudentId          pic 9(9).
+           03 filler                pic x(2) value spaces.
+           03 de-Name               pic x(40).
+           03 filler                pic x(2) value spaces.
+           03 de-message            pic x(30).
+
+       working-storage section.
+       01 ws-eof                pic 9(4) value 0.
+           88 end-of-file               value 1.
+       01 ws-student-status     pic x(2).
+       01 ws-previous-id        pic 9(9) value 0.
+       01 ws-loaded-count       pic 9(6) value 0.
+       01 ws-duplicate-count    pic 9(6) value 0.
+       01 ws-name-work          pic x(40).
+       01 ws-full-name-work     pic x(70).
+
+       procedure division.
+       prog.
+           perform init-para.
+           perform process-rec until end-of-file.
+           perform end-para.
+
+       init-para.
+           perform sort-input.
+           open input sortedInput.
+           open i-o StudentFile.
+           if ws-student-status = "35"
+               open output StudentFile
+               close StudentFile
+               open i-o StudentFile
+           end-if.
+           open output duplicateExceptions.
+           perform read-file.
+
+       sort-input.
+           sort sortWorkFile
+               on ascending key SortInputStudentId
+               using StudentInput
+               giving sortedInput.
+
+       read-file.
+           read sortedInput
+               at end
+                   set end-of-file to true
+               not at end
+                   continue
+           end-read.
+
+       process-rec.
+           if SortedInputStudentId = ws-previous-id
+               perform flag-batch-duplicate
+           else
+               perform check-against-master
+           end-if.
+           move SortedInputStudentId to ws-previous-id.
+           perform read-file.
+
+       flag-batch-duplicate.
+           move SortedInputStudentId to de-StudentId.
+           perform build-name-work.
+           move ws-name-work to de-Name.
+           move "DUPLICATE IN INPUT BATCH" to de-message.
+           write DuplicateExceptionRec.
+           add 1 to ws-duplicate-count.
+
+       check-against-master.
+           move SortedInputStudentId to StudentId.
+           read StudentFile
+               invalid key
+                   perform load-new-student
+               not invalid key
+                   perform flag-existing-duplicate
+           end-read.
+
+       load-new-student.
+           move SortedInputStudentId to StudentId.
+           move SortedInputSurname to Surname.
+           move SortedInputInitials to Initials.
+           move SortedInputGivenName to GivenName.
+           move SortedInputBirthYear to BirthYear.
+           move SortedInputBirthMonth to BirthMonth.
+           move SortedInputBirthDay to BirthDay.
+           move SortedInputProgramCode to ProgramCode.
+           move SortedInputGender to Gender.
+           write StudentInfo.
+           add 1 to ws-loaded-count.
+
+       flag-existing-duplicate.
+           move SortedInputStudentId to de-StudentId.
+           perform build-name-work.
+           move ws-name-work to de-Name.
+           move "ALREADY ON STUDENTFILE" to de-message.
+           write DuplicateExceptionRec.
+           add 1 to ws-duplicate-count.
+
+       build-name-work.
+           call "NameConcat" using SortedInputSurname,
+               SortedInputInitials, SortedInputGivenName,
+               ws-full-name-work.
+           move ws-full-name-work to ws-name-work.
+
+       end-para.
+           close sortedInput.
+           close StudentFile.
+           close duplicateExceptions.
+           display "STUDENTS LOADED: " ws-loaded-count.
+           display "DUPLICATES REJECTED: " ws-duplicate-count.
+           stop run.
+
+       end program StudentLoad.
