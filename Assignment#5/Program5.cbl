@@ -1,116 +1,263 @@
-      *********************************
-      *    Name: Jennifer Olenic
-      *    Student ID: 040998261
-      *********************************
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Program5 as "Program5".
-       AUTHOR.  Jennifer Olenic - 040998261.
-       
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 numCount         PIC 9.
-       01 nextNum          PIC 99V9.
-       01 total            PIC 9(4)V9.
-       01 avg              PIC 99V9.
-       01 cityName         PIC A(8).
-       01 printLine1.
-           03 FILLER           PIC X(14) VALUE "   MONTREAL   ".
-           03 FILLER           PIC X(14) VALUE "   OTTAWA     ".
-           03 FILLER           PIC X(14) VALUE "   TORONTO    ".
-           03 FILLER           PIC X(14) VALUE "   KINGSTON   ".
-           03 FILLER           PIC X(11) VALUE "   CORNWALL".
-       01 printLine2.
-           03 FILLER           PIC X(4) VALUE SPACES.
-           03 montrealAvg      PIC 99.9.
-           03 FILLER           PIC X(10) VALUE "C         ".
-           03 ottawaAvg        PIC 99.9.
-           03 FILLER           PIC X(10) VALUE "C         ".
-           03 torontoAvg       PIC 99.9.
-           03 FILLER           PIC X(10) VALUE "C         ".
-           03 kingstonAvg      PIC 99.9.
-           03 FILLER           PIC X(10) VALUE "C         ".
-           03 cornwallAvg      PIC 99.9.
-           03 FILLER           PIC X(3) VALUE "C  ".
-
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-           PERFORM INITIALIZATION.
-           PERFORM GET-AVERAGES.
-           PERFORM TERMINATION.
-           STOP RUN.
-               
-       INITIALIZATION SECTION.
-           INITIALIZE-FIELDS.
-               MOVE ZEROS TO numCount, nextNum, total, avg, ottawaAvg, 
-               montrealAvg, torontoAvg, kingstonAvg, cornwallAvg.
-               DISPLAY SPACE UPON CRT.
-           
-       GET-AVERAGES SECTION.
-           
-           GET-MONTREAL.
-               MOVE "Montreal" TO cityName.
-               PERFORM GET-AVG.
-               MOVE avg TO montrealAvg.
-               DISPLAY SPACE UPON CRT.
-           
-           GET-OTTAWA.
-               MOVE "Ottawa" TO cityName.
-               PERFORM GET-AVG.
-               MOVE avg TO ottawaAvg.
-               DISPLAY SPACE UPON CRT.
-           
-           GET-TORONTO.
-               MOVE "Toronto" TO cityName.
-               PERFORM GET-AVG.
-               MOVE avg TO torontoAvg.
-               DISPLAY SPACE UPON CRT.
-           
-           GET-KINGSTON.
-               MOVE "Kingston" TO cityName.
-               PERFORM GET-AVG.
-               MOVE avg TO kingstonAvg.
-               DISPLAY SPACE UPON CRT.
-           
-           GET-CORNWALL.
-               MOVE "Cornwall" TO cityName.
-               PERFORM GET-AVG.
-               MOVE avg TO cornwallAvg.
-               DISPLAY SPACE UPON CRT.
-
-           
-       MATH SECTION.
-           GET-AVG.
-               DISPLAY "ENTER the last 5 daily high temperatures for: "
-                   cityName.
-               DISPLAY SPACES.
-               DISPLAY "Temperatures (one decimal place only)"
-               MOVE ZERO TO total.
-               MOVE 1 to numCount.
-               PERFORM ADD-TEMPS UNTIL numCount = 6.
-               DIVIDE total BY 5 GIVING avg.
-           
-           ADD-TEMPS.
-               DISPLAY "Enter temperature #" numCount " : ".
-               ACCEPT nextNum.
-               ADD nextNum TO total.
-               ADD 1 TO numCount.
-
-         
-           
-       TERMINATION SECTION.
-           DISPLAY-RESULTS.
-               DISPLAY "Here are the average temperatures for cities in 
-      -        "the area:".
-               DISPLAY SPACES.
-               DISPLAY printLine1.
-               DISPLAY printLine2.
-               DISPLAY SPACES.
-
-               
-
-       END PROGRAM Program5.
\ No newline at end of file
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program5 as "Program5".
+       AUTHOR.  Jennifer Olenic - 040998261.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT cityListFile ASSIGN
+               "C:\DataFiles\CityList.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT tempReadings ASSIGN
+               "C:\DataFiles\TemperatureReadings.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT stationExtremes ASSIGN
+               "C:\DataFiles\StationExtremes.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS extremeCityName
+                   FILE STATUS IS extremeStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD cityListFile.
+       01 cityListRec                  PIC X(15).
+
+       FD tempReadings.
+       01 tempReadingRec.
+           03 trDate                   PIC 9(8).
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trCityName                PIC X(15).
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trReading1                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trReading2                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trReading3                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trReading4                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trReading5                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trAverageC                PIC 99V9.
+           03 FILLER                   PIC X VALUE SPACES.
+           03 trAverageF                PIC 999V9.
+
+       FD stationExtremes.
+       01 stationExtremeRec.
+           03 extremeCityName           PIC X(15).
+           03 extremeMin                PIC 99V9.
+           03 extremeMax                PIC 99V9.
+
+       WORKING-STORAGE SECTION.
+       01 numCount         PIC 9.
+       01 nextNum          PIC 99V9.
+       01 total            PIC 9(4)V9.
+       01 avg              PIC 99V9.
+       01 avgF             PIC 999V9.
+       01 cityName         PIC X(15).
+       01 currentDate      PIC 9(8).
+       01 dailyMin         PIC 99V9.
+       01 dailyMax         PIC 99V9.
+       01 extremeStatus    PIC XX.
+       01 cityEof          PIC X VALUE "N".
+           88 noMoreCities        VALUE "Y".
+       01 cityCount        PIC 99 VALUE ZERO.
+       01 jobLogCount      PIC 9(6) VALUE ZERO.
+       01 jobLogProgram    PIC X(12) VALUE "Program5".
+       01 jobLogEvent      PIC X(10).
+       01 jobLogStatus     PIC X(20).
+       01 cityTable.
+           03 cityEntry OCCURS 10 TIMES INDEXED BY cityIdx.
+               05 cityNameTab       PIC X(15).
+               05 cityAvgTab        PIC 99V9.
+               05 cityAvgFTab       PIC 999V9.
+               05 cityMinTab        PIC 99V9.
+               05 cityMaxTab        PIC 99V9.
+               05 cityNewLowFlag    PIC X VALUE "N".
+               05 cityNewHighFlag   PIC X VALUE "N".
+       01 readingsTable.
+           03 readingTab OCCURS 5 TIMES PIC 99V9.
+       01 reportLine        PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE "START" TO jobLogEvent.
+           MOVE "IN PROGRESS" TO jobLogStatus.
+           CALL "JobLog" USING jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
+           PERFORM INITIALIZATION.
+           PERFORM GET-AVERAGES.
+           PERFORM TERMINATION.
+           MOVE cityCount TO jobLogCount.
+           MOVE "END" TO jobLogEvent.
+           MOVE "COMPLETED" TO jobLogStatus.
+           CALL "JobLog" USING jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
+           STOP RUN.
+
+       INITIALIZATION SECTION.
+           INITIALIZE-FIELDS.
+               MOVE ZEROS TO numCount, nextNum, total, avg, avgF.
+               ACCEPT currentDate FROM DATE YYYYMMDD.
+               DISPLAY SPACE UPON CRT.
+
+           LOAD-CITIES.
+               OPEN INPUT cityListFile.
+               PERFORM READ-CITY UNTIL noMoreCities.
+               CLOSE cityListFile.
+
+           READ-CITY.
+               READ cityListFile
+                   AT END
+                       MOVE "Y" TO cityEof
+                   NOT AT END
+                       ADD 1 TO cityCount
+                       MOVE cityListRec TO cityNameTab(cityCount)
+                       MOVE ZERO TO cityAvgTab(cityCount)
+                                    cityAvgFTab(cityCount)
+                                    cityMinTab(cityCount)
+                                    cityMaxTab(cityCount)
+                       MOVE "N" TO cityNewLowFlag(cityCount)
+                                   cityNewHighFlag(cityCount)
+               END-READ.
+
+           OPEN-REPORT-FILES.
+               OPEN EXTEND tempReadings.
+               OPEN I-O stationExtremes.
+               IF extremeStatus = "35"
+                   OPEN OUTPUT stationExtremes
+                   CLOSE stationExtremes
+                   OPEN I-O stationExtremes
+               END-IF.
+
+       GET-AVERAGES SECTION.
+
+           GET-ALL-CITIES.
+               PERFORM GET-ONE-CITY VARYING cityIdx FROM 1 BY 1
+                   UNTIL cityIdx > cityCount.
+
+           GET-ONE-CITY.
+               MOVE cityNameTab(cityIdx) TO cityName.
+               PERFORM GET-AVG.
+               MOVE avg TO cityAvgTab(cityIdx).
+               MOVE avgF TO cityAvgFTab(cityIdx).
+               MOVE dailyMin TO cityMinTab(cityIdx).
+               MOVE dailyMax TO cityMaxTab(cityIdx).
+               PERFORM CHECK-EXTREMES.
+               PERFORM WRITE-READING.
+               DISPLAY SPACE UPON CRT.
+
+       MATH SECTION.
+           GET-AVG.
+               DISPLAY "ENTER the last 5 daily high temperatures for: "
+                   cityName.
+               DISPLAY SPACES.
+               DISPLAY "Temperatures (one decimal place only)"
+               MOVE ZERO TO total.
+               MOVE 1 to numCount.
+               PERFORM ADD-TEMPS UNTIL numCount = 6.
+               DIVIDE total BY 5 GIVING avg.
+               COMPUTE avgF = avg * 9 / 5 + 32.
+
+           ADD-TEMPS.
+               DISPLAY "Enter temperature #" numCount " : ".
+               ACCEPT nextNum.
+               MOVE nextNum TO readingTab(numCount).
+               ADD nextNum TO total.
+               IF numCount = 1
+                   MOVE nextNum TO dailyMin
+                   MOVE nextNum TO dailyMax
+               ELSE
+                   IF nextNum < dailyMin
+                       MOVE nextNum TO dailyMin
+                   END-IF
+                   IF nextNum > dailyMax
+                       MOVE nextNum TO dailyMax
+                   END-IF
+               END-IF.
+               ADD 1 TO numCount.
+
+       EXTREMES SECTION.
+           CHECK-EXTREMES.
+               MOVE cityNameTab(cityIdx) TO extremeCityName.
+               MOVE "N" TO cityNewLowFlag(cityIdx).
+               MOVE "N" TO cityNewHighFlag(cityIdx).
+               READ stationExtremes
+                   INVALID KEY
+                       PERFORM CREATE-EXTREME-RECORD
+                   NOT INVALID KEY
+                       PERFORM COMPARE-EXTREME-RECORD
+               END-READ.
+
+           CREATE-EXTREME-RECORD.
+               MOVE dailyMin TO extremeMin.
+               MOVE dailyMax TO extremeMax.
+               WRITE stationExtremeRec.
+               MOVE "Y" TO cityNewLowFlag(cityIdx).
+               MOVE "Y" TO cityNewHighFlag(cityIdx).
+
+           COMPARE-EXTREME-RECORD.
+               IF dailyMin < extremeMin
+                   MOVE dailyMin TO extremeMin
+                   MOVE "Y" TO cityNewLowFlag(cityIdx)
+               END-IF.
+               IF dailyMax > extremeMax
+                   MOVE dailyMax TO extremeMax
+                   MOVE "Y" TO cityNewHighFlag(cityIdx)
+               END-IF.
+               REWRITE stationExtremeRec.
+
+       PERSIST SECTION.
+           WRITE-READING.
+               MOVE currentDate TO trDate.
+               MOVE cityNameTab(cityIdx) TO trCityName.
+               MOVE readingTab(1) TO trReading1.
+               MOVE readingTab(2) TO trReading2.
+               MOVE readingTab(3) TO trReading3.
+               MOVE readingTab(4) TO trReading4.
+               MOVE readingTab(5) TO trReading5.
+               MOVE avg TO trAverageC.
+               MOVE avgF TO trAverageF.
+               WRITE tempReadingRec.
+
+       TERMINATION SECTION.
+           DISPLAY-RESULTS.
+               DISPLAY "Here are the average temperatures for cities:".
+               DISPLAY SPACES.
+               PERFORM DISPLAY-ONE-CITY VARYING cityIdx FROM 1 BY 1
+                   UNTIL cityIdx > cityCount.
+               DISPLAY SPACES.
+               CLOSE tempReadings.
+               CLOSE stationExtremes.
+
+           DISPLAY-ONE-CITY.
+               MOVE SPACES TO reportLine.
+               STRING cityNameTab(cityIdx) DELIMITED BY SPACE
+                       ": " DELIMITED BY SIZE
+                       cityAvgTab(cityIdx) DELIMITED BY SIZE
+                       "C  (" DELIMITED BY SIZE
+                       cityAvgFTab(cityIdx) DELIMITED BY SIZE
+                       "F)" DELIMITED BY SIZE
+                   INTO reportLine
+               END-STRING.
+               DISPLAY reportLine.
+               IF cityNewHighFlag(cityIdx) = "Y"
+                   DISPLAY "  *** NEW STATION HIGH FOR "
+                       cityNameTab(cityIdx) " ***"
+               END-IF.
+               IF cityNewLowFlag(cityIdx) = "Y"
+                   DISPLAY "  *** NEW STATION LOW FOR "
+                       cityNameTab(cityIdx) " ***"
+               END-IF.
+
+
+
+       END PROGRAM Program5.
