@@ -1,83 +1,120 @@
-      *********************************
-      *    Name: Jennifer Olenic
-      *    Student ID: 040998261
-      *********************************
-       
-       program-id. Exercise1 as "Exercise1".
-       author. Jennifer Olenic - 040998261.
-       
-       environment division.
-       configuration section.
-       
-       data division.
-       working-storage section.
-       01 WS-NUM1 PIC 9(4) VALUE 10.
-       01 WS-NUM2 PIC 9(4) VALUE 10.
-       01 WS-NUM3 PIC 9(4) VALUE 100.
-       01 WS-NUM4 PIC 9(4) VALUE 100.
-       01 WS-NUMA PIC 9(4) VALUE 10.
-       01 WS-NUMB PIC 9(4) VALUE 10.
-       01 WS-NUMC PIC 9(4) VALUE 10.
-       01 WS-NUMD PIC 9(4) VALUE 100.
-       01 WS-NUME PIC 9(4) VALUE 10.
-       
-       procedure division.
-       SUBTRACT WS-NUM1 WS-NUM2 FROM WS-NUM3 WS-NUM4.
-           DISPLAY "SUBTRACT WS-NUM1 WS-NUM2 FROM WS-NUM3 WS-NUM4.".
-           DISPLAY "WS-NUM1: " WS-NUM1.
-           DISPLAY "WS-NUM2: " WS-NUM2.
-           DISPLAY "WS-NUM3: " WS-NUM3.
-           DISPLAY "WS-NUM4: " WS-NUM4.
-       
-      *ADD WS-NUM1 WS-NUM2 TO WS-NUM3 GIVING WS-NUM4.
-      *    DISPLAY "ADD WS-NUM1 WS-NUM2 TO WS-NUM3 GIVING WS-NUM4.".
-      *    DISPLAY "WS-NUM1: " WS-NUM1.
-      *    DISPLAY "WS-NUM2: " WS-NUM2.
-      *    DISPLAY "WS-NUM3: " WS-NUM3.
-      *    DISPLAY "WS-NUM4: " WS-NUM4.
-      *
-      *SUBTRACT WS-NUMA WS-NUMB WS-NUMC FROM WS-NUMD GIVING WS-NUME.
-      *    DISPLAY
-      *    "SUBTRACT WS-NUMA WS-NUMB WS-NUMC FROM WS-NUMD "
-      *        "GIVING WS-NUME.".
-      *    DISPLAY "WS-NUMA: " WS-NUMA.
-      *    DISPLAY "WS-NUMB: " WS-NUMB.
-      *    DISPLAY "WS-NUMC: " WS-NUMC.
-      *    DISPLAY "WS-NUMD: " WS-NUMD.
-      *    DISPLAY "WS-NUME: " WS-NUME.
-      *
-      *MULTIPLY WS-NUMA BY WS-NUMB WS-NUMC.
-      *    DISPLAY "MULTIPLY WS-NUMA BY WS-NUMB WS-NUMC.".
-      *    DISPLAY "WS-NUMA: " WS-NUMA.
-      *    DISPLAY "WS-NUMB: " WS-NUMB.
-      *    DISPLAY "WS-NUMC: " WS-NUMC.
-      *    DISPLAY "WS-NUMD: " WS-NUMD.
-      *    DISPLAY "WS-NUME: " WS-NUME.
-      *
-      *MULTIPLY WS-NUMA BY WS-NUMB GIVING WS-NUMC.
-      *    DISPLAY "MULTIPLY WS-NUMA BY WS-NUMB GIVING WS-NUMC.".
-      *    DISPLAY "WS-NUMA: " WS-NUMA.
-      *    DISPLAY "WS-NUMB: " WS-NUMB.
-      *    DISPLAY "WS-NUMC: " WS-NUMC.
-      *    DISPLAY "WS-NUMD: " WS-NUMD.
-      *    DISPLAY "WS-NUME: " WS-NUME.
-      *
-      *DIVIDE WS-NUMD BY 7 GIVING WS-NUMA REMAINDER WS-NUMB.
-      *    DISPLAY
-      *    "DIVIDE WS-NUMD BY 7 GIVING WS-NUMA REMAINDER WS-NUMB.".
-      *    DISPLAY "WS-NUMA: " WS-NUMA.
-      *    DISPLAY "WS-NUMB: " WS-NUMB.
-      *    DISPLAY "WS-NUMC: " WS-NUMC.
-      *    DISPLAY "WS-NUMD: " WS-NUMD.
-      *    DISPLAY "WS-NUME: " WS-NUME.
-      *
-      *COMPUTE
-      *WS-NUMC = (WS-NUM1 * WS-NUM2) - (WS-NUMA / WS-NUMB) + WS-NUM3.
-      *    DISPLAY
-      *    "COMPUTE WS-NUMC = (WS-NUM1 * WS-NUM2)-(WS-NUMA / "
-      *        "WS-NUMB)+WS-NUM3.".
-      *    DISPLAY "WS-NUMC: " WS-NUMC.
-      *
-      *
-       
-       end program Exercise1.
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. Exercise1 as "Exercise1".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select calcInput assign
+               "C:\DataFiles\CalcInput.dat"
+                   organization line sequential.
+
+       data division.
+       file section.
+       FD calcInput.
+       01 CalcInputRec.
+           03 CI-OPERAND1      PIC S9(6)V99.
+           03 FILLER           PIC X.
+           03 CI-OPERATOR      PIC X(1).
+           03 FILLER           PIC X.
+           03 CI-OPERAND2      PIC S9(6)V99.
+
+       working-storage section.
+       01 WS-MODE PIC X VALUE "I".
+           88 WS-INTERACTIVE VALUE "I".
+           88 WS-BATCH VALUE "B".
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 WS-NO-MORE-CALCS VALUE "Y".
+       01 WS-CONTINUE PIC X VALUE "Y".
+           88 WS-KEEP-GOING VALUE "Y".
+       01 WS-OPERAND1 PIC S9(6)V99.
+       01 WS-OPERAND2 PIC S9(6)V99.
+       01 WS-OPERATOR PIC X(1).
+           88 WS-ADD VALUE "+".
+           88 WS-SUBTRACT VALUE "-".
+           88 WS-MULTIPLY VALUE "*".
+           88 WS-DIVIDE VALUE "/".
+       01 WS-RESULT PIC S9(12)V99.
+
+       procedure division.
+       PROG.
+           DISPLAY "Enter I for interactive entry or B for batch "
+               "file input: ".
+           ACCEPT WS-MODE.
+           IF WS-BATCH
+               PERFORM BATCH-CALC
+           ELSE
+               PERFORM CALC-ONE UNTIL NOT WS-KEEP-GOING
+           END-IF.
+           DISPLAY "Goodbye!".
+           STOP RUN.
+
+       CALC-ONE.
+           DISPLAY "Continue? (Y/N): ".
+           ACCEPT WS-CONTINUE.
+           IF WS-KEEP-GOING
+               PERFORM GET-OPERANDS
+               PERFORM DO-CALCULATION
+               PERFORM SHOW-RESULT
+           END-IF.
+
+       GET-OPERANDS.
+           DISPLAY "Enter first operand: ".
+           ACCEPT WS-OPERAND1.
+           DISPLAY "Enter operator (+ - * /): ".
+           ACCEPT WS-OPERATOR.
+           DISPLAY "Enter second operand: ".
+           ACCEPT WS-OPERAND2.
+
+       BATCH-CALC.
+           OPEN INPUT calcInput.
+           PERFORM READ-CALC-REC.
+           PERFORM PROCESS-CALC-REC UNTIL WS-NO-MORE-CALCS.
+           CLOSE calcInput.
+
+       READ-CALC-REC.
+           READ calcInput
+               AT END
+                   MOVE "Y" TO WS-BATCH-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       PROCESS-CALC-REC.
+           MOVE CI-OPERAND1 TO WS-OPERAND1.
+           MOVE CI-OPERATOR TO WS-OPERATOR.
+           MOVE CI-OPERAND2 TO WS-OPERAND2.
+           PERFORM DO-CALCULATION.
+           PERFORM SHOW-RESULT.
+           PERFORM READ-CALC-REC.
+
+       DO-CALCULATION.
+           EVALUATE TRUE
+               WHEN WS-ADD
+                   COMPUTE WS-RESULT = WS-OPERAND1 + WS-OPERAND2
+               WHEN WS-SUBTRACT
+                   COMPUTE WS-RESULT = WS-OPERAND1 - WS-OPERAND2
+               WHEN WS-MULTIPLY
+                   COMPUTE WS-RESULT = WS-OPERAND1 * WS-OPERAND2
+               WHEN WS-DIVIDE
+                   IF WS-OPERAND2 = ZERO
+                       DISPLAY "Cannot divide by zero."
+                       MOVE ZERO TO WS-RESULT
+                   ELSE
+                       COMPUTE WS-RESULT = WS-OPERAND1 / WS-OPERAND2
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid operator, please use + - * or /."
+                   MOVE ZERO TO WS-RESULT
+           END-EVALUATE.
+
+       SHOW-RESULT.
+           DISPLAY WS-OPERAND1 " " WS-OPERATOR " " WS-OPERAND2 " = "
+               WS-RESULT.
+
+       end program Exercise1.
