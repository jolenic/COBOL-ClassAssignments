@@ -8,51 +8,97 @@
 
        environment division.
        configuration section.
+       input-output section.
+           file-control.
+               select tableReport assign
+               "C:\DataFiles\MultiplicationTable.rpt"
+                   organization line sequential.
 
        data division.
+       file section.
+       FD tableReport.
+       01 TableReportLine          pic x(120).
+
        working-storage section.
+       01 tableSize    pic 99.
        01 multiplicationTable.
-         03 row occurs 11 times.
-           05 colm occurs 11 times.
+         03 row occurs 21 times.
+           05 colm occurs 21 times.
                07 nums pic Z(5) value 0.
-               
+
        01 rowCounter   pic 99.
        01 workingRow   pic 99.
        01 colmCounter  pic 99.
        01 workingColm  pic 99.
+       01 reportHeaderLine   pic x(120).
+       01 reportDetailLine.
+           03 rdl-cell occurs 21 times pic Z(5).
+       01 jobLogCount  pic 9(6) value zero.
+       01 jobLogProgram pic x(12) value "Exercise3".
+       01 jobLogEvent   pic x(10).
+       01 jobLogStatus  pic x(20).
 
        procedure division.
 
        prog.
+           move "START" to jobLogEvent.
+           move "IN PROGRESS" to jobLogStatus.
+           call "JobLog" using jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
+           display "Enter the size of the multiplication table ".
+           display "(2-20): ".
+           accept tableSize.
+           if tableSize < 2 or tableSize > 20
+               move 20 to tableSize
+           end-if.
            move 1 to rowCounter colmCounter.
-           display "Multiplication Table 10x10:".
+           display "Multiplication Table:".
            move 1 to nums(1, 2).
-           move 2 to nums(1, 3).
-           move 3 to nums(1, 4).
-           move 4 to nums(1, 5).
-           move 5 to nums(1, 6).
-           move 6 to nums(1, 7).
-           move 7 to nums(1, 8).
-           move 8 to nums(1, 9).
-           move 9 to nums(1, 10).
-           move 10 to nums(1, 11).
-           perform calculate-row until rowCounter = 11.
-           display multiplicationTable.
-           
+           perform build-header-row varying colmCounter from 2 by 1
+               until colmCounter > tableSize + 1.
+           perform calculate-row until rowCounter > tableSize.
+           perform print-table.
+           move tableSize to jobLogCount.
+           move "END" to jobLogEvent.
+           move "COMPLETED" to jobLogStatus.
+           call "JobLog" using jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
            stop run.
-           
+
+       build-header-row.
+           compute nums(1, colmCounter) = colmCounter - 1.
+
        calculate-row.
            move 1 to colmCounter
            add 1 to rowCounter giving workingRow.
            move rowCounter to nums(workingRow, colmCounter).
-           perform multiply-row until colmCounter = 11.
+           perform multiply-row until colmCounter > tableSize.
            add 1 to rowCounter.
-           
-           
+
        multiply-row.
            add 1 to colmCounter giving workingColm.
-           multiply rowCounter by colmCounter giving 
+           multiply rowCounter by colmCounter giving
                nums(workingRow, workingColm).
            add 1 to colmCounter.
-           
+
+       print-table.
+           open output tableReport.
+           move 1 to rowCounter.
+           perform print-table-row until rowCounter > tableSize + 1.
+           close tableReport.
+
+       print-table-row.
+           move spaces to reportDetailLine.
+           move 1 to colmCounter.
+           perform build-detail-cell until colmCounter > tableSize + 1.
+           move reportDetailLine to TableReportLine.
+           write TableReportLine.
+           display TableReportLine.
+           add 1 to rowCounter.
+
+       build-detail-cell.
+           move nums(rowCounter, colmCounter)
+               to rdl-cell(colmCounter).
+           add 1 to colmCounter.
+
        end program Exercise3.
