@@ -0,0 +1,23 @@
+      *****************************************************
+      *    Job code / pay-category cross-reference table.
+      *    Add a new filler line to jobcode-seed-table (code +
+      *    11-char label), increase the OCCURS on
+      *    jobcode-seed-entry to match, and update
+      *    jobcode-seed-count to the new number of entries --
+      *    no procedure division change is needed.
+      *****************************************************
+       01 jobcode-seed-table.
+           03 filler pic x(12) value "MManagement:".
+           03 filler pic x(12) value "SSales     :".
+           03 filler pic x(12) value "AAdmin     :".
+           03 filler pic x(12) value "CCustodial :".
+       01 jobcode-seed-redef redefines jobcode-seed-table.
+           03 jobcode-seed-entry occurs 4 times.
+               05 jc-seed-code      pic x(1).
+               05 jc-seed-label     pic x(11).
+       01 jobcode-seed-count        pic 9(4) comp value 4.
+       01 jobcode-table.
+           03 jobcode-entry occurs 10 times indexed by jc-idx.
+               05 jc-code           pic x(1).
+               05 jc-label          pic x(11).
+       01 jobcode-count            pic 9(4) comp value 0.
