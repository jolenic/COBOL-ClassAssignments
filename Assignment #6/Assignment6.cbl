@@ -4,12 +4,13 @@
       *********************************
        
        identification division.
-       program-id.         Assignment6 as "Assignment6"
+       program-id.         Assignment6 as "Assignment6".
        author.             Jennifer Olenic - 040998261.
        date-written.       2020-10-24.
        date-compiled.      2020-10-24.
        
        environment division.
+       configuration section.
        input-output section.
            file-control.
                select inFile assign 
@@ -21,10 +22,76 @@
                select salaryExpenses assign
                "C:\DataFiles\SalaryExpense.rpt"
                    organization line sequential.
-               
-       configuration section.
+               select paramFile assign
+               "C:\DataFiles\Assignment6_Params.dat"
+                   organization line sequential
+                   file status is ws-param-status.
+               select jobCodeExceptions assign
+               "C:\DataFiles\JobCodeExceptions.rpt"
+                   organization line sequential.
+               select ytdFile assign
+               "C:\DataFiles\Assignment6_YTD.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is ytd-key
+                   file status is ws-ytd-status.
+               select checkpointFile assign
+               "C:\DataFiles\Assignment6_Checkpoint.dat"
+                   organization line sequential
+                   file status is ws-checkpoint-status.
+               select storeMaster assign
+               "C:\DataFiles\Assignment6_StoreMaster.dat"
+                   organization line sequential
+                   file status is ws-storemast-status.
+               select storeExceptions assign
+               "C:\DataFiles\StoreExceptions.rpt"
+                   organization line sequential.
+               select anniversaryReport assign
+               "C:\DataFiles\AnniversaryReport.rpt"
+                   organization line sequential.
+               select salesDetailFile assign
+               "C:\DataFiles\Assignment6_SalesDetail.dat"
+                   organization line sequential.
+               select sortWorkFile assign
+               "C:\DataFiles\Assignment6_SalesSort.dat".
+               select sortedSalesFile assign
+               "C:\DataFiles\Assignment6_SalesSorted.dat"
+                   organization line sequential.
+               select salaryExpenseCsv assign
+               "C:\DataFiles\SalaryExpense.csv"
+                   organization line sequential.
+               select employeeMaster assign
+               "C:\DataFiles\EmployeeMaster.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is em-employeeID
+                   file status is ws-empmast-status.
+               select employeeExceptions assign
+               "C:\DataFiles\EmployeeExceptions.rpt"
+                   organization line sequential.
+               select salesDetailTmp assign
+               "C:\DataFiles\Assignment6_SalesDetail.tmp"
+                   organization line sequential.
+               select jobCodeExceptionsTmp assign
+               "C:\DataFiles\JobCodeExceptions.tmp"
+                   organization line sequential.
+               select storeExceptionsTmp assign
+               "C:\DataFiles\StoreExceptions.tmp"
+                   organization line sequential.
+               select anniversaryReportTmp assign
+               "C:\DataFiles\AnniversaryReport.tmp"
+                   organization line sequential.
+               select employeeExceptionsTmp assign
+               "C:\DataFiles\EmployeeExceptions.tmp"
+                   organization line sequential.
 
        data division.
+       file section.
+       FD paramFile.
+       01 paramRecord.
+           03 param-threshold      pic 9(6)V9(2).
+           03 param-week-ending    pic x(10).
+           03 param-restart        pic x(1).
        FD inFile.
        01 inRec.                
            03 employeeID       pic x(4).
@@ -32,50 +99,217 @@
            03 empLastName      pic x(14).
            03 empFirstName     pic x(14).
            03 empStartDate     pic x(8).
+           03 empStartDate-num redefines empStartDate.
+               05 emp-start-year   pic 9(4).
+               05 emp-start-month  pic 9(2).
+               05 emp-start-day    pic 9(2).
            03 storeNo          pic x(4).
            03 weeklySalary     pic 9(4)V9(2).
            03 salesAmount      pic x(8).
+           03 salesAmount-num redefines salesAmount pic 9(6)V9(2).
        FD salesReport.
        01 salesRecord.
+           03 salesEmployeeID  pic x(4).
+           03 filler           pic x(3) value all spaces.
            03 salesLastName    pic x(14).
            03 salesFirstName   pic x(14).
            03 filler           pic x(4) value all spaces.
            03 salesStoreNo     pic x(4).
-           03 filler           pic x(19) value all spaces.
+           03 filler           pic x(4) value all spaces.
+           03 salesCommission  pic Z(4)9.99.
+           03 filler           pic x(6) value all spaces.
        FD salaryExpenses.
        01 expenseRecord.
            03 salaryCat        pic x(11).
            03 filler           pic x(3).
            03 salaryTotal      pic Z(4).9(2).
-           03 filler           pic x(25).
-           
-           
+           03 filler           pic x(4).
+           03 salaryPct        pic ZZ9.99.
+           03 filler           pic x(1) value "%".
+           03 filler           pic x(14).
+       FD jobCodeExceptions.
+       01 jobCodeExceptionRec.
+           03 jce-employeeID   pic x(4).
+           03 filler           pic x(3) value spaces.
+           03 jce-jobCode      pic x(1).
+           03 filler           pic x(3) value spaces.
+           03 jce-message      pic x(30) value
+               "UNRECOGNIZED JOB CODE".
+       FD ytdFile.
+       01 ytdRecord.
+           03 ytd-key.
+               05 ytd-store-no     pic x(4).
+               05 ytd-jobcode      pic x(1).
+           03 ytd-total            pic 9(7)V9(2).
+       FD checkpointFile.
+       01 checkpointRecord.
+           03 cp-record-count      pic 9(4).
+           03 cp-store-count       pic 9(4).
+           03 cp-award-count       pic 9(4).
+           03 cp-exception-count   pic 9(4).
+           03 cp-store-exception-count    pic 9(4).
+           03 cp-anniversary-count        pic 9(4).
+           03 cp-employee-exception-count pic 9(4).
+           03 cp-company-total     pic 9(7)V9(2).
+           03 cp-store-table.
+               05 cp-store-entry occurs 20 times.
+                   07 cp-store-no        pic x(4).
+                   07 cp-store-name      pic x(20).
+                   07 cp-store-cat-total occurs 10 times
+                       pic 9(5)V9(2).
+       FD storeMaster.
+       01 storeMasterRec.
+           03 sm-store-no          pic x(4).
+           03 sm-store-name        pic x(20).
+           03 sm-region            pic x(10).
+       FD storeExceptions.
+       01 storeExceptionRec.
+           03 se-employeeID        pic x(4).
+           03 filler                pic x(3) value spaces.
+           03 se-storeNo            pic x(4).
+           03 filler                pic x(3) value spaces.
+           03 se-message            pic x(30) value
+               "UNRECOGNIZED STORE NUMBER".
+       FD employeeMaster.
+       01 employeeMasterRec.
+           03 em-employeeID         pic x(4).
+           03 em-lastName           pic x(14).
+           03 em-firstName          pic x(14).
+           03 em-startDate          pic x(8).
+       FD employeeExceptions.
+       01 employeeExceptionRec.
+           03 ee-employeeID        pic x(4).
+           03 filler                pic x(3) value spaces.
+           03 ee-message            pic x(30) value
+               "EMPLOYEE NOT ON MASTER FILE".
+       FD anniversaryReport.
+       01 anniversaryRecord.
+           03 ann-employeeID       pic x(4).
+           03 filler               pic x(3) value spaces.
+           03 ann-lastName         pic x(14).
+           03 ann-firstName        pic x(14).
+           03 filler               pic x(3) value spaces.
+           03 ann-storeNo          pic x(4).
+           03 filler               pic x(3) value spaces.
+           03 ann-years            pic Z9.
+           03 filler               pic x(5) value
+               " YEAR".
+           03 filler               pic x(13) value
+               " ANNIVERSARY".
+       FD salesDetailFile.
+       01 salesDetailRec.
+           03 sd-storeNo            pic x(4).
+           03 sd-lastName           pic x(14).
+           03 sd-firstName          pic x(14).
+           03 sd-employeeID         pic x(4).
+           03 sd-commission         pic 9(5)V9(2).
+       FD salesDetailTmp.
+       01 salesDetailTmpRec        pic x(43).
+       FD jobCodeExceptionsTmp.
+       01 jobCodeExceptionsTmpRec  pic x(41).
+       FD storeExceptionsTmp.
+       01 storeExceptionsTmpRec    pic x(44).
+       FD anniversaryReportTmp.
+       01 anniversaryReportTmpRec  pic x(65).
+       FD employeeExceptionsTmp.
+       01 employeeExceptionsTmpRec pic x(37).
+       SD sortWorkFile.
+       01 sortRecord.
+           03 sr-storeNo            pic x(4).
+           03 sr-lastName           pic x(14).
+           03 sr-firstName          pic x(14).
+           03 sr-employeeID         pic x(4).
+           03 sr-commission         pic 9(5)V9(2).
+       FD sortedSalesFile.
+       01 sortedSalesRec.
+           03 ss-storeNo            pic x(4).
+           03 ss-lastName           pic x(14).
+           03 ss-firstName          pic x(14).
+           03 ss-employeeID         pic x(4).
+           03 ss-commission         pic 9(5)V9(2).
+       FD salaryExpenseCsv.
+       01 csvDataRecord.
+           03 csv-storeNo           pic x(4).
+           03 filler                pic x value ",".
+           03 csv-category          pic x(11).
+           03 filler                pic x value ",".
+           03 csv-total             pic 9(5).9(2).
+       01 csvHeaderRecord redefines csvDataRecord pic x(25).
+
        working-storage section.
        01 ws-eof               pic 9(4) value 0.
            88 end-of-file              value 1.
+       01 ws-sorted-eof        pic 9(4) value 0.
+           88 eof-sorted-sales         value 1.
+       01 ws-commission        pic 9(5)V9(2).
        01 ws-record-count      pic 9(4) value 0.
-       01 expenseTitle     pic x(46) value 
-           "Salary expense for the week ending: 2020-10-24".
+       01 ws-joblog-count      pic 9(6) value 0.
+       01 ws-joblog-program    pic x(12) value "Assignment6".
+       01 ws-joblog-event      pic x(10).
+       01 ws-joblog-status     pic x(20).
+       01 ws-award-count       pic 9(4) value 0.
+       01 ws-exception-count   pic 9(4) value 0.
+       01 ws-company-total     pic 9(7)V9(2) value 0.
+       01 ws-store-week-total  pic 9(7)V9(2) value 0.
+       01 salesTrailer.
+           03 filler           pic x(19) value "Records processed:".
+           03 trl-record-count pic Z(4)9.
+           03 filler           pic x(4) value spaces.
+           03 filler           pic x(14) value "Awards given: ".
+           03 trl-award-count  pic Z(4)9.
+       01 expenseTrailer.
+           03 filler           pic x(28) value
+               "Company-wide salary total: ".
+           03 trl-company-total pic Z(6)9.9(2).
+       01 ws-threshold          pic 9(6)V9(2) value 100000.00.
+       01 ws-week-ending        pic x(10) value "2020-10-24".
+       01 ws-week-ending-num redefines ws-week-ending.
+           03 wk-year               pic 9(4).
+           03 filler                pic x.
+           03 wk-month              pic 9(2).
+           03 filler                pic x.
+           03 wk-day                pic 9(2).
+       01 ws-week-end-date      pic 9(8).
+       01 ws-week-end-int       pic 9(8) comp.
+       01 ws-week-start-int     pic 9(8) comp.
+       01 ws-anniv-date         pic 9(8).
+       01 ws-anniv-int          pic 9(8) comp.
+       01 ws-anniv-year         pic 9(4).
+       01 ws-years-of-service   pic 9(4).
+       01 ws-anniversary-count  pic 9(4) value 0.
+       01 ws-param-status       pic x(2).
+       01 ws-ytd-status         pic x(2).
+       01 ws-checkpoint-status  pic x(2).
+       01 ws-checkpoint-interval pic 9(4) value 100.
+       01 ws-restart-flag       pic x(1) value "N".
+       01 ws-skip-count         pic 9(4) value 0.
+       01 ws-checkpoint-quotient pic 9(4).
+       01 ws-checkpoint-remainder pic 9(4).
+       01 ws-trunc-index         pic 9(4).
+       01 expenseTitle     pic x(47).
        01 salesReportHeader.
-           03 reportTitle      pic x(55) value 
-           "Employee recognition for the week ending: 2020-10-24". 
+           03 reportTitle      pic x(55).
            03 dashLine         pic x(44) value all '-'.
            03 headings.
+               05 empIdHd      pic x(7) value "EmpID  ".
                05 ln           pic x(14) value "Last Name     ".
                05 fn           pic x(14) value "First Name    ".
                05 store        pic x(16) value "    Store #     ".
-       01 store1-m-total       pic 9(5)V9(2).
-       01 store1-s-total       pic 9(5)V9(2).
-       01 store1-a-total       pic 9(5)V9(2).
-       01 store1-c-total       pic 9(5)V9(2).
-       01 store2-m-total       pic 9(5)V9(2).
-       01 store2-s-total       pic 9(5)V9(2).
-       01 store2-a-total       pic 9(5)V9(2).
-       01 store2-c-total       pic 9(5)V9(2).
-       01 store3-m-total       pic 9(5)V9(2).
-       01 store3-s-total       pic 9(5)V9(2).
-       01 store3-a-total       pic 9(5)V9(2).
-       01 store3-c-total       pic 9(5)V9(2).       
+               05 commHd       pic x(14) value "Commission    ".
+       01 store-table.
+           03 store-entry occurs 20 times indexed by store-idx.
+               05 store-no-tab      pic x(4).
+               05 store-name-tab    pic x(20).
+               05 store-cat-total occurs 10 times pic 9(5)V9(2).
+       01 store-count           pic 9(4) comp value 0.
+       01 ws-storemast-status   pic x(2).
+       01 ws-store-exception-count pic 9(4) value 0.
+       01 ws-empmast-status     pic x(2).
+       01 ws-employee-exception-count pic 9(4) value 0.
+       01 ws-lookup-lastName    pic x(14).
+       01 ws-lookup-firstName   pic x(14).
+       copy JOBCODES.
+       01 ws-store-header      pic x(20).
        01 blank-line           pic x value " ".
 
        procedure division.
@@ -85,22 +319,319 @@
            perform end-para.
            
        init-para.
+           move "START" to ws-joblog-event.
+           move "IN PROGRESS" to ws-joblog-status.
+           call "JobLog" using ws-joblog-program, ws-joblog-event,
+               ws-joblog-count, ws-joblog-status.
+           perform read-params.
+           string "Employee recognition for the week ending: "
+                   delimited by size
+               ws-week-ending delimited by size
+               into reportTitle
+           end-string.
+           string "Salary expense for the week ending: "
+                   delimited by size
+               ws-week-ending delimited by size
+               into expenseTitle
+           end-string.
            open input inFile.
-           open output salesReport.
-           write salesRecord from reportTitle.
-           write salesRecord from dashLine.
-           write salesRecord from headings.
-           write salesRecord from dashLine.
+           open i-o employeeMaster.
+           if ws-empmast-status = "35"
+               open output employeeMaster
+               close employeeMaster
+               open i-o employeeMaster
+           end-if.
+           compute ws-week-end-date =
+               wk-year * 10000 + wk-month * 100 + wk-day.
+           compute ws-week-end-int =
+               function integer-of-date(ws-week-end-date).
+           compute ws-week-start-int = ws-week-end-int - 6.
+           open i-o ytdFile.
+           if ws-ytd-status = "35"
+               open output ytdFile
+               close ytdFile
+               open i-o ytdFile
+           end-if.
+           move spaces to store-table.
+           move zero to store-count.
+           perform load-jobcode-table.
+           perform load-store-master.
+           if ws-restart-flag = "Y"
+               perform restore-checkpoint
+               perform truncate-restart-files
+               open extend salesReport
+               open extend jobCodeExceptions
+               open extend storeExceptions
+               open extend anniversaryReport
+               open extend salesDetailFile
+               open extend employeeExceptions
+           else
+               open output salesReport
+               open output jobCodeExceptions
+               open output storeExceptions
+               open output anniversaryReport
+               open output salesDetailFile
+               open output employeeExceptions
+               write salesRecord from reportTitle
+               write salesRecord from dashLine
+               write salesRecord from headings
+               write salesRecord from dashLine
+           end-if.
            move all spaces to salesRecord.
-           move zero to store1-m-total store1-s-total store1-a-total 
-           store1-c-total store2-m-total store2-s-total store2-a-total 
-           store2-c-total store3-m-total store3-s-total store3-a-total 
-           store3-c-total.
-           
+
+       load-store-master.
+           open input storeMaster.
+           if ws-storemast-status = "00"
+               perform load-one-store-master
+                   until ws-storemast-status not = "00"
+               close storeMaster
+           else
+               display "STORE MASTER FILE NOT FOUND"
+           end-if.
+
+       load-one-store-master.
+           read storeMaster
+               at end
+                   continue
+               not at end
+                   add 1 to store-count
+                   set store-idx to store-count
+                   move sm-store-no to store-no-tab(store-idx)
+                   move sm-store-name to store-name-tab(store-idx)
+                   move zero to store-cat-total(store-idx, 1)
+                       store-cat-total(store-idx, 2)
+                       store-cat-total(store-idx, 3)
+                       store-cat-total(store-idx, 4)
+                       store-cat-total(store-idx, 5)
+                       store-cat-total(store-idx, 6)
+                       store-cat-total(store-idx, 7)
+                       store-cat-total(store-idx, 8)
+                       store-cat-total(store-idx, 9)
+                       store-cat-total(store-idx, 10)
+           end-read.
+
+       restore-checkpoint.
+           open input checkpointFile.
+           if ws-checkpoint-status = "00"
+               read checkpointFile
+                   not at end
+                       move cp-record-count to ws-record-count
+                       move cp-store-count to store-count
+                       move cp-award-count to ws-award-count
+                       move cp-exception-count to ws-exception-count
+                       move cp-store-exception-count
+                           to ws-store-exception-count
+                       move cp-anniversary-count to ws-anniversary-count
+                       move cp-employee-exception-count
+                           to ws-employee-exception-count
+                       move cp-company-total to ws-company-total
+                       move cp-store-table to store-table
+               end-read
+               close checkpointFile
+               move ws-record-count to ws-skip-count
+               perform skip-processed-record
+                   varying ws-skip-count from ws-record-count by -1
+                   until ws-skip-count = zero
+           else
+               display "NO CHECKPOINT FOUND - STARTING FROM RECORD 1"
+           end-if.
+
+       skip-processed-record.
+           read inFile
+               at end
+                   set end-of-file to true
+           end-read.
+
+       checkpoint-if-due.
+           divide ws-record-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = zero
+               perform write-checkpoint
+           end-if.
+
+       write-checkpoint.
+           move ws-record-count to cp-record-count.
+           move store-count to cp-store-count.
+           move ws-award-count to cp-award-count.
+           move ws-exception-count to cp-exception-count.
+           move ws-store-exception-count to cp-store-exception-count.
+           move ws-anniversary-count to cp-anniversary-count.
+           move ws-employee-exception-count
+               to cp-employee-exception-count.
+           move ws-company-total to cp-company-total.
+           move store-table to cp-store-table.
+           open output checkpointFile.
+           write checkpointRecord.
+           close checkpointFile.
+
+       truncate-restart-files.
+           perform truncate-salesdetail-file.
+           perform truncate-jobcode-exceptions.
+           perform truncate-store-exceptions.
+           perform truncate-anniversary-report.
+           perform truncate-employee-exceptions.
+
+       truncate-salesdetail-file.
+           call "CBL_RENAME_FILE" using
+               "C:\DataFiles\Assignment6_SalesDetail.dat",
+               "C:\DataFiles\Assignment6_SalesDetail.tmp".
+           open input salesDetailTmp.
+           open output salesDetailFile.
+           perform copy-salesdetail-line
+               varying ws-trunc-index from 1 by 1
+               until ws-trunc-index > ws-award-count.
+           close salesDetailTmp.
+           close salesDetailFile.
+           call "CBL_DELETE_FILE" using
+               "C:\DataFiles\Assignment6_SalesDetail.tmp".
+
+       copy-salesdetail-line.
+           read salesDetailTmp into salesDetailRec
+               at end
+                   continue
+               not at end
+                   write salesDetailRec
+           end-read.
+
+       truncate-jobcode-exceptions.
+           call "CBL_RENAME_FILE" using
+               "C:\DataFiles\JobCodeExceptions.rpt",
+               "C:\DataFiles\JobCodeExceptions.tmp".
+           open input jobCodeExceptionsTmp.
+           open output jobCodeExceptions.
+           perform copy-jobcode-exception-line
+               varying ws-trunc-index from 1 by 1
+               until ws-trunc-index > ws-exception-count.
+           close jobCodeExceptionsTmp.
+           close jobCodeExceptions.
+           call "CBL_DELETE_FILE" using
+               "C:\DataFiles\JobCodeExceptions.tmp".
+
+       copy-jobcode-exception-line.
+           read jobCodeExceptionsTmp into jobCodeExceptionRec
+               at end
+                   continue
+               not at end
+                   write jobCodeExceptionRec
+           end-read.
+
+       truncate-store-exceptions.
+           call "CBL_RENAME_FILE" using
+               "C:\DataFiles\StoreExceptions.rpt",
+               "C:\DataFiles\StoreExceptions.tmp".
+           open input storeExceptionsTmp.
+           open output storeExceptions.
+           perform copy-store-exception-line
+               varying ws-trunc-index from 1 by 1
+               until ws-trunc-index > ws-store-exception-count.
+           close storeExceptionsTmp.
+           close storeExceptions.
+           call "CBL_DELETE_FILE" using
+               "C:\DataFiles\StoreExceptions.tmp".
+
+       copy-store-exception-line.
+           read storeExceptionsTmp into storeExceptionRec
+               at end
+                   continue
+               not at end
+                   write storeExceptionRec
+           end-read.
+
+       truncate-anniversary-report.
+           call "CBL_RENAME_FILE" using
+               "C:\DataFiles\AnniversaryReport.rpt",
+               "C:\DataFiles\AnniversaryReport.tmp".
+           open input anniversaryReportTmp.
+           open output anniversaryReport.
+           perform copy-anniversary-line
+               varying ws-trunc-index from 1 by 1
+               until ws-trunc-index > ws-anniversary-count.
+           close anniversaryReportTmp.
+           close anniversaryReport.
+           call "CBL_DELETE_FILE" using
+               "C:\DataFiles\AnniversaryReport.tmp".
+
+       copy-anniversary-line.
+           read anniversaryReportTmp into anniversaryRecord
+               at end
+                   continue
+               not at end
+                   write anniversaryRecord
+           end-read.
+
+       truncate-employee-exceptions.
+           call "CBL_RENAME_FILE" using
+               "C:\DataFiles\EmployeeExceptions.rpt",
+               "C:\DataFiles\EmployeeExceptions.tmp".
+           open input employeeExceptionsTmp.
+           open output employeeExceptions.
+           perform copy-employee-exception-line
+               varying ws-trunc-index from 1 by 1
+               until ws-trunc-index > ws-employee-exception-count.
+           close employeeExceptionsTmp.
+           close employeeExceptions.
+           call "CBL_DELETE_FILE" using
+               "C:\DataFiles\EmployeeExceptions.tmp".
+
+       copy-employee-exception-line.
+           read employeeExceptionsTmp into employeeExceptionRec
+               at end
+                   continue
+               not at end
+                   write employeeExceptionRec
+           end-read.
+
+       load-jobcode-table.
+           move spaces to jobcode-table.
+           move zero to jobcode-count.
+           perform load-one-jobcode varying jc-idx from 1 by 1
+               until jc-idx > jobcode-seed-count.
+
+       load-one-jobcode.
+           add 1 to jobcode-count.
+           move jc-seed-code(jc-idx) to jc-code(jc-idx).
+           move jc-seed-label(jc-idx) to jc-label(jc-idx).
+
+       read-params.
+           open input paramFile.
+           if ws-param-status = "00"
+               read paramFile
+                   at end
+                       display "PARAMETER FILE EMPTY - USING DEFAULTS"
+                   not at end
+                       move param-threshold to ws-threshold
+                       move param-week-ending to ws-week-ending
+                       move param-restart to ws-restart-flag
+               end-read
+               close paramFile
+           else
+               display "PARAMETER FILE NOT FOUND - USING DEFAULTS"
+           end-if.
+
        process-rec.
            perform read-file.
-           perform check-sales.
-           perform check-salary-expenses.
+           if not end-of-file
+               perform lookup-employee-name
+               perform check-sales
+               perform check-salary-expenses
+               perform check-anniversary
+               perform checkpoint-if-due
+           end-if.
+
+       lookup-employee-name.
+           move employeeID to em-employeeID.
+           read employeeMaster
+               invalid key
+                   move empLastName to ws-lookup-lastName
+                   move empFirstName to ws-lookup-firstName
+                   move employeeID to ee-employeeID
+                   write employeeExceptionRec
+                   add 1 to ws-employee-exception-count
+               not invalid key
+                   move em-lastName to ws-lookup-lastName
+                   move em-firstName to ws-lookup-firstName
+           end-read.
 
        read-file.
            read inFile
@@ -111,99 +642,222 @@
            end-read.
            
        check-sales.
-           if jobCode = 'S' AND salesAmount > 100000.00
-               move empLastName to salesLastName
-               move empFirstName to salesFirstName
-               move storeNo to salesStoreNo
-               write salesRecord
+           if jobCode = 'S' AND salesAmount-num > ws-threshold
+               perform calc-commission
+               move employeeID to sd-employeeID
+               move ws-lookup-lastName to sd-lastName
+               move ws-lookup-firstName to sd-firstName
+               move storeNo to sd-storeNo
+               move ws-commission to sd-commission
+               write salesDetailRec
+               add 1 to ws-award-count
            end-if.
+
+       calc-commission.
+           evaluate true
+               when salesAmount-num > 250000.00
+                   compute ws-commission =
+                       salesAmount-num * 0.10
+               when salesAmount-num > 150000.00
+                   compute ws-commission =
+                       salesAmount-num * 0.07
+               when other
+                   compute ws-commission =
+                       salesAmount-num * 0.05
+           end-evaluate.
            
        check-salary-expenses.
-           if storeNo = 0001
-               evaluate jobCode
-                   when "M"
-                       add weeklySalary to store1-m-total
-                   when "S"
-                       add weeklySalary to store1-s-total
-                   when "A"
-                       add weeklySalary to store1-a-total
-                   when "C"
-                       add weeklySalary to store1-c-total
-               end-evaluate
-           else if storeNo = 0002
-               evaluate jobCode
-                   when "M"
-                       add weeklySalary to store2-m-total
-                   when "S"
-                       add weeklySalary to store2-s-total
-                   when "A"
-                       add weeklySalary to store2-a-total
-                   when "C"
-                       add weeklySalary to store2-c-total
-               end-evaluate
-           else if storeNo = 0003
-               evaluate jobCode
-                   when "M"
-                       add weeklySalary to store3-m-total
-                   when "S"
-                       add weeklySalary to store3-s-total
-                   when "A"
-                       add weeklySalary to store3-a-total
-                   when "C"
-                       add weeklySalary to store3-c-total
+           perform find-store-entry.
+           if store-idx > store-count
+               move employeeID to se-employeeID
+               move storeNo to se-storeNo
+               write storeExceptionRec
+               add 1 to ws-store-exception-count
+           else
+               perform find-jobcode-entry
+               if jc-idx > jobcode-count
+                   move employeeID to jce-employeeID
+                   move jobCode to jce-jobCode
+                   write jobCodeExceptionRec
+                   add 1 to ws-exception-count
+               else
+                   add weeklySalary to
+                       store-cat-total(store-idx, jc-idx)
+                   add weeklySalary to ws-company-total
+               end-if
+           end-if.
+
+       find-jobcode-entry.
+           set jc-idx to 1.
+           search jobcode-entry
+               at end
+                   continue
+               when jc-code(jc-idx) = jobCode
+                   continue
+           end-search.
+
+       find-store-entry.
+           set store-idx to 1.
+           search store-entry
+               at end
+                   continue
+               when store-no-tab(store-idx) = storeNo
+                   continue
+           end-search.
+
+       check-anniversary.
+           move wk-year to ws-anniv-year.
+           compute ws-anniv-date =
+               ws-anniv-year * 10000 + emp-start-month * 100
+                   + emp-start-day.
+           compute ws-anniv-int =
+               function integer-of-date(ws-anniv-date).
+           if ws-anniv-int < ws-week-start-int
+               or ws-anniv-int > ws-week-end-int
+               compute ws-anniv-year = wk-year - 1
+               compute ws-anniv-date =
+                   ws-anniv-year * 10000 + emp-start-month * 100
+                       + emp-start-day
+               compute ws-anniv-int =
+                   function integer-of-date(ws-anniv-date)
+           end-if.
+           if ws-anniv-int >= ws-week-start-int
+               and ws-anniv-int <= ws-week-end-int
+               compute ws-years-of-service =
+                   ws-anniv-year - emp-start-year
+               evaluate ws-years-of-service
+                   when 5
+                   when 10
+                   when 15
+                   when 20
+                       move employeeID to ann-employeeID
+                       move ws-lookup-lastName to ann-lastName
+                       move ws-lookup-firstName to ann-firstName
+                       move storeNo to ann-storeNo
+                       move ws-years-of-service to ann-years
+                       write anniversaryRecord
+                       add 1 to ws-anniversary-count
+                   when other
+                       continue
                end-evaluate
            end-if.
-               
+
        end-para.
            close inFile.
+           close jobCodeExceptions.
+           close storeExceptions.
+           close anniversaryReport.
+           close salesDetailFile.
+           close employeeExceptions.
+           close employeeMaster.
+           perform sort-sales-report.
+           open input sortedSalesFile.
+           perform write-sorted-sales-record
+               until eof-sorted-sales.
+           close sortedSalesFile.
+           write salesRecord from dashLine.
+           move ws-record-count to trl-record-count.
+           move ws-award-count to trl-award-count.
+           write salesRecord from salesTrailer.
            close salesReport.
            open output salaryExpenses.
+           open output salaryExpenseCsv.
+           move "StoreNo,Category,Total" to csvHeaderRecord.
+           write csvDataRecord.
            write expenseRecord from expenseTitle.
+           perform write-store-totals varying store-idx from 1 by 1
+               until store-idx > store-count.
            write expenseRecord from blank-line.
-           write expenseRecord from "STORE #1:".
-           move "Management:" to salaryCat.
-           move store1-m-total to salaryTotal.
-           write expenseRecord.
-           move "Sales     :" to salaryCat.
-           move store1-s-total to salaryTotal.
-           write expenseRecord.
-           move "Admin     :" to salaryCat.
-           move store1-a-total to salaryTotal.
-           write expenseRecord. 
-           move "Custodial :" to salaryCat.
-           move store1-c-total to salaryTotal.
-           write expenseRecord.
-           write expenseRecord from blank-line.
-           write expenseRecord from "STORE #2:".
-           move "Management:" to salaryCat.
-           move store2-m-total to salaryTotal.
-           write expenseRecord.
-           move "Sales     :" to salaryCat.
-           move store2-s-total to salaryTotal.
-           write expenseRecord.
-           move "Admin     :" to salaryCat.
-           move store2-a-total to salaryTotal.
-           write expenseRecord. 
-           move "Custodial :" to salaryCat.
-           move store2-c-total to salaryTotal.
-           write expenseRecord.
+           move ws-company-total to trl-company-total.
+           write expenseRecord from expenseTrailer.
+           close salaryExpenses.
+           close salaryExpenseCsv.
+           perform update-ytd-store varying store-idx from 1 by 1
+               until store-idx > store-count.
+           close ytdFile.
+           display "JOB CODE EXCEPTIONS WRITTEN: " ws-exception-count.
+           display "STORE EXCEPTIONS WRITTEN: " ws-store-exception-count.
+           display "ANNIVERSARIES FLAGGED: " ws-anniversary-count.
+           display "EMPLOYEE EXCEPTIONS WRITTEN: "
+               ws-employee-exception-count.
+           move ws-record-count to ws-joblog-count.
+           move "END" to ws-joblog-event.
+           move "COMPLETED" to ws-joblog-status.
+           call "JobLog" using ws-joblog-program, ws-joblog-event,
+               ws-joblog-count, ws-joblog-status.
+
+           GOBACK.
+
+       sort-sales-report.
+           sort sortWorkFile
+               on ascending key sr-storeNo
+               on ascending key sr-lastName
+               using salesDetailFile
+               giving sortedSalesFile.
+
+       write-sorted-sales-record.
+           read sortedSalesFile
+               at end
+                   set eof-sorted-sales to true
+               not at end
+                   move ss-employeeID to salesEmployeeID
+                   move ss-lastName to salesLastName
+                   move ss-firstName to salesFirstName
+                   move ss-storeNo to salesStoreNo
+                   move ss-commission to salesCommission
+                   write salesRecord
+           end-read.
+
+       update-ytd-store.
+           perform update-ytd-cat varying jc-idx from 1 by 1
+               until jc-idx > jobcode-count.
+
+       update-ytd-cat.
+           move store-no-tab(store-idx) to ytd-store-no.
+           move jc-code(jc-idx) to ytd-jobcode.
+           read ytdFile
+               invalid key
+                   move store-cat-total(store-idx, jc-idx) to ytd-total
+                   write ytdRecord
+               not invalid key
+                   add store-cat-total(store-idx, jc-idx) to ytd-total
+                   rewrite ytdRecord
+           end-read.
+
+       write-store-totals.
            write expenseRecord from blank-line.
-           write expenseRecord from "STORE #3:".
-           move "Management:" to salaryCat.
-           move store3-m-total to salaryTotal.
-           write expenseRecord.
-           move "Sales     :" to salaryCat.
-           move store3-s-total to salaryTotal.
-           write expenseRecord.
-           move "Admin     :" to salaryCat.
-           move store3-a-total to salaryTotal.
-           write expenseRecord. 
-           move "Custodial :" to salaryCat.
-           move store3-c-total to salaryTotal.
+           move spaces to ws-store-header.
+           string "STORE #" delimited by size
+               store-no-tab(store-idx) delimited by size
+               ":" delimited by size
+               into ws-store-header
+           end-string.
+           write expenseRecord from ws-store-header.
+           move zero to ws-store-week-total.
+           perform sum-store-week-total varying jc-idx from 1 by 1
+               until jc-idx > jobcode-count.
+           perform write-cat-total varying jc-idx from 1 by 1
+               until jc-idx > jobcode-count.
+
+       sum-store-week-total.
+           add store-cat-total(store-idx, jc-idx)
+               to ws-store-week-total.
+
+       write-cat-total.
+           move jc-label(jc-idx) to salaryCat.
+           move store-cat-total(store-idx, jc-idx) to salaryTotal.
+           if ws-store-week-total > zero
+               compute salaryPct rounded =
+                   store-cat-total(store-idx, jc-idx) /
+                       ws-store-week-total * 100
+           else
+               move zero to salaryPct
+           end-if.
            write expenseRecord.
-           close salaryExpenses.
-           
-           STOP RUN.
+           move store-no-tab(store-idx) to csv-storeNo.
+           move jc-label(jc-idx) to csv-category.
+           move store-cat-total(store-idx, jc-idx) to csv-total.
+           write csvDataRecord.
 
 
        end program Assignment6.
