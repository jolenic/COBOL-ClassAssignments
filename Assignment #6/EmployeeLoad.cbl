@@ -0,0 +1,101 @@
+      *********************************
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *********************************
+
+       program-id. EmployeeLoad as "EmployeeLoad".
+       author. Jennifer Olenic - 040998261.
+
+       environment division.
+       configuration section.
+       input-output section.
+           file-control.
+               select employeeInput assign
+               "C:\DataFiles\EmployeeMasterInput.dat"
+                   organization line sequential.
+               select employeeMaster assign
+               "C:\DataFiles\EmployeeMaster.dat"
+                   organization indexed
+                   access mode dynamic
+                   record key is em-employeeID
+                   file status is ws-empmast-status.
+
+       data division.
+       file section.
+       FD employeeInput.
+       01 employeeInputRec.
+           03 ei-employeeID        pic x(4).
+           03 ei-lastName          pic x(14).
+           03 ei-firstName         pic x(14).
+           03 ei-startDate         pic x(8).
+
+       FD employeeMaster.
+       01 employeeMasterRec.
+           03 em-employeeID         pic x(4).
+           03 em-lastName           pic x(14).
+           03 em-firstName          pic x(14).
+           03 em-startDate          pic x(8).
+
+       working-storage section.
+       01 ws-eof                pic 9(4) value 0.
+           88 end-of-file               value 1.
+       01 ws-empmast-status     pic x(2).
+       01 ws-added-count        pic 9(6) value 0.
+       01 ws-updated-count      pic 9(6) value 0.
+
+       procedure division.
+       prog.
+           perform init-para.
+           perform process-rec until end-of-file.
+           perform end-para.
+
+       init-para.
+           open input employeeInput.
+           open i-o employeeMaster.
+           if ws-empmast-status = "35"
+               open output employeeMaster
+               close employeeMaster
+               open i-o employeeMaster
+           end-if.
+           perform read-file.
+
+       read-file.
+           read employeeInput
+               at end
+                   set end-of-file to true
+               not at end
+                   continue
+           end-read.
+
+       process-rec.
+           move ei-employeeID to em-employeeID.
+           read employeeMaster
+               invalid key
+                   perform add-new-employee
+               not invalid key
+                   perform update-existing-employee
+           end-read.
+           perform read-file.
+
+       add-new-employee.
+           move ei-lastName to em-lastName.
+           move ei-firstName to em-firstName.
+           move ei-startDate to em-startDate.
+           write employeeMasterRec.
+           add 1 to ws-added-count.
+
+       update-existing-employee.
+           move ei-lastName to em-lastName.
+           move ei-firstName to em-firstName.
+           move ei-startDate to em-startDate.
+           rewrite employeeMasterRec.
+           add 1 to ws-updated-count.
+
+       end-para.
+           close employeeInput.
+           close employeeMaster.
+           display "EMPLOYEES ADDED: " ws-added-count.
+           display "EMPLOYEES UPDATED: " ws-updated-count.
+           stop run.
+
+       end program EmployeeLoad.
