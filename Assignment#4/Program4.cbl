@@ -1,50 +1,183 @@
-      ************************************
-      *
-      *    Name: Jennifer Olenic
-      *    Student ID: 040998261
-      *
-      ************************************
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Assignment4 as "Assignment4".
-       AUTHOR.  Jennifer Olenic - 040998261.
-
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 numToAvg         PIC 99.
-       01 numCount         PIC 99.
-       01 nextNum          PIC 9(4).
-       01 total            PIC 9(6).
-       01 avg              PIC 9(4).99.
-
-       PROCEDURE DIVISION.
-       PROG SECTION.
-           DISPLAY "Enter Number of Integers to Average (2-15): "
-           PERFORM GET-NUM-COUNT UNTIL numToAvg > 1 AND numToAvg < 16.  
-           MOVE ZERO to numCount total.
-           PERFORM ADD-NUMS UNTIL numCount = numToAvg.
-           PERFORM GET-AVG.
-           DISPLAY "Thank you!"
-           STOP RUN.
-           
-       GET-NUM-COUNT SECTION.
-           ACCEPT numToAvg.
-           IF numToAvg < 2 OR numToAvg > 15 THEN
-               DISPLAY "Please enter a valid number (2-15): "
-           END-IF.
-           
-       ADD-NUMS SECTION.
-           DISPLAY "Enter next number: ".
-           ACCEPT nextNum.
-           ADD nextNum TO total.
-           ADD 1 TO numCount.
-
-       GET-AVG SECTION.
-           DIVIDE total BY numToAvg GIVING avg.
-           DISPLAY "Average is " avg.
-           
-       END PROGRAM Assignment4.
+      ************************************
+      *
+      *    Name: Jennifer Olenic
+      *    Student ID: 040998261
+      *
+      ************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Assignment4 as "Assignment4".
+       AUTHOR.  Jennifer Olenic - 040998261.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT numbersInputFile ASSIGN
+               "C:\DataFiles\NumbersInput.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT sessionLog ASSIGN
+               "C:\DataFiles\AveragingSessionLog.dat"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD numbersInputFile.
+       01 numbersInputRec              PIC X(4).
+
+       FD sessionLog.
+       01 sessionLogRec.
+           03 slDate                    PIC 9(8).
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slTime                    PIC 9(6).
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slRequestedCount          PIC 99.
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slAcceptedCount           PIC 99.
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slRejectedCount           PIC 99.
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slAverage                 PIC 9(4).99.
+           03 FILLER                    PIC X VALUE SPACES.
+           03 slValues                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 numToAvg         PIC 99.
+       01 numCount         PIC 99.
+       01 nextNum          PIC 9(4).
+       01 nextNumEntry     PIC X(6).
+       01 total            PIC 9(6).
+       01 avg              PIC 9(4).99.
+       01 rejectedCount    PIC 99 VALUE ZERO.
+       01 inputMode        PIC X VALUE "I".
+           88 interactive-mode      VALUE "I".
+           88 batch-mode            VALUE "B".
+       01 batchEof         PIC X VALUE "N".
+           88 no-more-batch-nums    VALUE "Y".
+       01 valuesLog        PIC X(60) VALUE SPACES.
+       01 valuesLogPointer PIC 9(3) VALUE 1.
+       01 valueDisplay     PIC ZZZ9.
+       01 jobLogCount      PIC 9(6) VALUE ZERO.
+       01 jobLogProgram    PIC X(12) VALUE "Program4".
+       01 jobLogEvent      PIC X(10).
+       01 jobLogStatus     PIC X(20).
+
+       PROCEDURE DIVISION.
+       PROG SECTION.
+           MOVE "START" TO jobLogEvent.
+           MOVE "IN PROGRESS" TO jobLogStatus.
+           CALL "JobLog" USING jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
+           DISPLAY "Enter Number of Integers to Average (2-15): "
+           PERFORM GET-NUM-COUNT UNTIL numToAvg > 1 AND numToAvg < 16.
+           PERFORM GET-INPUT-MODE.
+           MOVE ZERO to numCount total rejectedCount.
+           MOVE SPACES TO valuesLog.
+           MOVE 1 TO valuesLogPointer.
+           IF batch-mode
+               PERFORM BATCH-ADD-NUMS
+           ELSE
+               PERFORM GET-INTERACTIVE-NUM UNTIL numCount = numToAvg
+           END-IF.
+           PERFORM GET-AVG.
+           PERFORM WRITE-SESSION-LOG.
+           MOVE numCount TO jobLogCount.
+           MOVE "END" TO jobLogEvent.
+           MOVE "COMPLETED" TO jobLogStatus.
+           CALL "JobLog" USING jobLogProgram, jobLogEvent, jobLogCount,
+               jobLogStatus.
+           DISPLAY "Thank you!"
+           STOP RUN.
+
+       GET-NUM-COUNT SECTION.
+           ACCEPT numToAvg.
+           IF numToAvg < 2 OR numToAvg > 15 THEN
+               DISPLAY "Please enter a valid number (2-15): "
+           END-IF.
+
+       INPUT-MODE SECTION.
+           GET-INPUT-MODE.
+               DISPLAY "Enter I for interactive entry or B for batch "
+                   "file input: ".
+               ACCEPT inputMode.
+               IF NOT interactive-mode AND NOT batch-mode
+                   MOVE "I" TO inputMode
+               END-IF.
+
+       ADD-NUMS SECTION.
+           GET-INTERACTIVE-NUM.
+               DISPLAY "Enter next number: ".
+               ACCEPT nextNumEntry.
+               IF nextNumEntry IS NUMERIC
+                   MOVE nextNumEntry TO nextNum
+                   PERFORM ACCEPT-ONE-NUMBER
+               ELSE
+                   DISPLAY "Invalid entry - numeric value required, "
+                       "ignored."
+                   ADD 1 TO rejectedCount
+               END-IF.
+
+           ACCEPT-ONE-NUMBER.
+               ADD nextNum TO total.
+               MOVE nextNum TO valueDisplay.
+               STRING valueDisplay DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                   INTO valuesLog
+                   WITH POINTER valuesLogPointer
+               END-STRING.
+               ADD 1 TO numCount.
+
+       BATCH SECTION.
+           BATCH-ADD-NUMS.
+               OPEN INPUT numbersInputFile.
+               PERFORM READ-BATCH-NUM.
+               PERFORM PROCESS-BATCH-NUM
+                   UNTIL no-more-batch-nums OR numCount = numToAvg.
+               CLOSE numbersInputFile.
+
+           READ-BATCH-NUM.
+               READ numbersInputFile
+                   AT END
+                       MOVE "Y" TO batchEof
+                   NOT AT END
+                       CONTINUE
+               END-READ.
+
+           PROCESS-BATCH-NUM.
+               IF numbersInputRec IS NUMERIC
+                   MOVE numbersInputRec TO nextNum
+                   PERFORM ACCEPT-ONE-NUMBER
+               ELSE
+                   DISPLAY "Invalid batch entry ignored: "
+                       numbersInputRec
+                   ADD 1 TO rejectedCount
+               END-IF.
+               PERFORM READ-BATCH-NUM.
+
+       GET-AVG SECTION.
+           IF numCount = 0
+               DISPLAY "No valid numbers were entered."
+               MOVE ZERO TO avg
+           ELSE
+               DIVIDE total BY numCount GIVING avg
+               DISPLAY "Average is " avg
+           END-IF.
+           IF rejectedCount > 0
+               DISPLAY "Rejected entries: " rejectedCount
+           END-IF.
+
+       LOG SECTION.
+           WRITE-SESSION-LOG.
+               ACCEPT slDate FROM DATE YYYYMMDD.
+               ACCEPT slTime FROM TIME.
+               MOVE numToAvg TO slRequestedCount.
+               MOVE numCount TO slAcceptedCount.
+               MOVE rejectedCount TO slRejectedCount.
+               MOVE avg TO slAverage.
+               MOVE valuesLog TO slValues.
+               OPEN EXTEND sessionLog.
+               WRITE sessionLogRec.
+               CLOSE sessionLog.
+
+       END PROGRAM Assignment4.
